@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FLAG-INQUIRY.
+000300 AUTHOR. AST.
+000400
+000500*> mod history:
+000600*>   2026-08-09 AST  first cut - an interactive maintenance
+000700*>                   screen operators can run to see the
+000800*>                   flag-1 thru flag-6 settings a run will
+000900*>                   actually use, without grepping the job
+001000*>                   log or reading TEST-SET-1's VALUE clauses.
+001100
+001200 ENVIRONMENT DIVISION.
+001300
+001400 INPUT-OUTPUT SECTION.
+001500
+001600 FILE-CONTROL.
+001700
+001800*> same control file TEST-SET-1's READ-FLAG-CONTROL reads.
+001900     SELECT FLAG-CONTROL-FILE ASSIGN TO FLAG-CONTROL-PATH
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS FLAG-CONTROL-STATUS.
+002200
+002300 DATA DIVISION.
+002400
+002500 FILE SECTION.
+002600
+002700 FD FLAG-CONTROL-FILE.
+002800 01 FLAG-CONTROL-RECORD.
+002900     05 FCR-FLAG-1 PIC X.
+003000     05 FCR-FLAG-2 PIC X.
+003100     05 FCR-FLAG-3 PIC X.
+003200     05 FCR-FLAG-4 PIC X.
+003300     05 FCR-FLAG-5 PIC X.
+003400     05 FCR-FLAG-6 PIC X.
+003500
+003600 WORKING-STORAGE SECTION.
+003700
+003800 01 MISC-VARS.
+003900     05 FLAG-CONTROL-PATH PIC X(100) VALUE 'flag-control.dat'.
+004000     05 FLAG-CONTROL-STATUS PIC XX VALUE SPACES.
+004100         88 FLAG-CONTROL-OK VALUE '00'.
+004200     05 CMD-RESPONSE PIC X VALUE SPACE.
+004300         88 CMD-IS-REFRESH VALUE 'R' 'r'.
+004400         88 CMD-IS-EXIT VALUE 'X' 'x'.
+004500
+004600*> compiled-in defaults match work-vars-flags.cpy's VALUE
+004700*> clauses, shown until a control file is found to read from.
+004800 01 DISPLAY-FLAGS.
+004900     05 DISPLAY-FLAG-1 PIC X VALUE 'N'.
+005000     05 DISPLAY-FLAG-2 PIC X VALUE 'Y'.
+005100     05 DISPLAY-FLAG-3 PIC X VALUE 'N'.
+005200     05 DISPLAY-FLAG-4 PIC X VALUE 'Y'.
+005300     05 DISPLAY-FLAG-5 PIC X VALUE 'N'.
+005400     05 DISPLAY-FLAG-6 PIC X VALUE 'Y'.
+005500
+005600 PROCEDURE DIVISION.
+005700
+005800 MAIN.
+005900     PERFORM LOAD-FLAG-SETTINGS
+006000
+006100     PERFORM UNTIL CMD-IS-EXIT
+006200         PERFORM DISPLAY-FLAG-SCREEN
+006300         DISPLAY ' '
+006400         DISPLAY 'ENTER R TO REFRESH, X TO EXIT: '
+006500             WITH NO ADVANCING
+006600         ACCEPT CMD-RESPONSE
+006700         IF CMD-IS-REFRESH
+006800             PERFORM LOAD-FLAG-SETTINGS
+006900         END-IF
+007000     END-PERFORM
+007100
+007200     DISPLAY 'FLAG-INQUIRY: DONE'
+007300     GOBACK
+007400     .
+007500
+007600*> reads the control file's current flag-1 thru flag-6 values
+007700*> the same way TEST-SET-1's READ-FLAG-CONTROL does, falling
+007800*> back to the compiled-in defaults when it can't.
+007900 LOAD-FLAG-SETTINGS.
+008000     OPEN INPUT FLAG-CONTROL-FILE
+008100     IF FLAG-CONTROL-OK
+008200         READ FLAG-CONTROL-FILE
+008300             AT END
+008400                 DISPLAY 'FLAG-INQUIRY: CONTROL FILE EMPTY, '
+008500                     'SHOWING COMPILED-IN DEFAULTS'
+008600             NOT AT END
+008700                 MOVE FCR-FLAG-1 TO DISPLAY-FLAG-1
+008800                 MOVE FCR-FLAG-2 TO DISPLAY-FLAG-2
+008900                 MOVE FCR-FLAG-3 TO DISPLAY-FLAG-3
+009000                 MOVE FCR-FLAG-4 TO DISPLAY-FLAG-4
+009100                 MOVE FCR-FLAG-5 TO DISPLAY-FLAG-5
+009200                 MOVE FCR-FLAG-6 TO DISPLAY-FLAG-6
+009300         END-READ
+009400         CLOSE FLAG-CONTROL-FILE
+009500     ELSE
+009600         DISPLAY 'FLAG-INQUIRY: ' FLAG-CONTROL-PATH
+009700             ' NOT FOUND (STATUS ' FLAG-CONTROL-STATUS
+009800             '), SHOWING COMPILED-IN DEFAULTS'
+009900     END-IF
+010000     .
+010100
+010200*> the readable screen itself - one line per flag with its
+010300*> business meaning, so an operator doesn't need to know the
+010400*> data names to make sense of what a run will do.
+010500 DISPLAY-FLAG-SCREEN.
+010600     DISPLAY '================================================'
+010700     DISPLAY 'FLAG-INQUIRY: CURRENT RUN-CONTROL FLAG SETTINGS'
+010800     DISPLAY '================================================'
+010900     DISPLAY 'FLAG-1 (UPSTREAM VALIDATION ALREADY DONE) ... '
+011000         DISPLAY-FLAG-1
+011100     DISPLAY 'FLAG-2 (STRICT RECONCILIATION MODE) ......... '
+011200         DISPLAY-FLAG-2
+011300     DISPLAY 'FLAG-3 (DUP-CHECK ENABLED / CATEGORY KEY CHAR 1) '
+011400         DISPLAY-FLAG-3
+011500     DISPLAY 'FLAG-4 (CATEGORY-LOOKUP KEY, CHARACTER 2) ... '
+011600         DISPLAY-FLAG-4
+011700     DISPLAY 'FLAG-5 (ON-CALL ALERT ON REJECT THRESHOLD) .. '
+011800         DISPLAY-FLAG-5
+011900     DISPLAY 'FLAG-6 (VERBOSE PER-RECORD LOGGING) ......... '
+012000         DISPLAY-FLAG-6
+012100     .

@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TEST-SET-1-UT.
+000300 AUTHOR. AST.
+000400
+000500*> mod history:
+000600*>   2026-08-09 AST  first cut - CALLs each TS1-DO-STUFF-n entry
+000700*>                   point in TEST-SET-1 with a known UT-FLAG-
+000800*>                   GROUP setting so a single paragraph can be
+000900*>                   exercised and its t-numbered DISPLAY output
+001000*>                   checked without driving the whole MAIN
+001100*>                   chain end to end.
+001200
+001300 ENVIRONMENT DIVISION.
+001400
+001500 INPUT-OUTPUT SECTION.
+001600
+001700 FILE-CONTROL.
+001800
+001900*> do-stuff-9's entry point still does real INPUT-FILE I/O; we
+002000*> stage a tiny scratch feed here so it has something to read.
+002100     SELECT UT-SCRATCH-FILE ASSIGN TO UT-SCRATCH-PATH
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400 DATA DIVISION.
+002500
+002600 FILE SECTION.
+002700
+002800 FD UT-SCRATCH-FILE.
+002900 01 UT-SCRATCH-RECORD PIC X(80).
+003000
+003100 WORKING-STORAGE SECTION.
+003200
+003300 01 UT-VARS.
+003400     05 UT-SCRATCH-PATH PIC X(100) VALUE 'input-file.text'.
+003500
+003600 COPY "flag-group.cpy".
+003700
+003800 PROCEDURE DIVISION.
+003900
+004000 MAIN.
+004100     DISPLAY '================================================'
+004200     DISPLAY 'TEST-SET-1-UT : PER-PARAGRAPH UNIT TEST HARNESS'
+004300     DISPLAY '================================================'
+004400
+004500     PERFORM UT-MAKE-SCRATCH-INPUT-FILE
+004600
+004700     MOVE 'N' TO UT-FLAG-1
+004800     MOVE 'Y' TO UT-FLAG-2
+004900     MOVE 'N' TO UT-FLAG-3
+005000     MOVE 'Y' TO UT-FLAG-4
+005100     MOVE 'N' TO UT-FLAG-5
+005200     MOVE 'Y' TO UT-FLAG-6
+005300
+005400     DISPLAY '-- TS1-DO-STUFF --'
+005500     CALL 'TS1-DO-STUFF' USING UT-FLAG-GROUP
+005600
+005700     DISPLAY '-- TS1-DO-STUFF-2 --'
+005800     CALL 'TS1-DO-STUFF-2' USING UT-FLAG-GROUP
+005900
+006000     DISPLAY '-- TS1-DO-STUFF-3 --'
+006100     CALL 'TS1-DO-STUFF-3' USING UT-FLAG-GROUP
+006200
+006300     DISPLAY '-- TS1-DO-STUFF-4 --'
+006400     CALL 'TS1-DO-STUFF-4' USING UT-FLAG-GROUP
+006500
+006600     DISPLAY '-- TS1-DO-STUFF-5 --'
+006700     CALL 'TS1-DO-STUFF-5' USING UT-FLAG-GROUP
+006800
+006900     DISPLAY '-- TS1-DO-STUFF-6 --'
+007000     CALL 'TS1-DO-STUFF-6' USING UT-FLAG-GROUP
+007100
+007200     DISPLAY '-- TS1-DO-STUFF-7 --'
+007300     CALL 'TS1-DO-STUFF-7' USING UT-FLAG-GROUP
+007400
+007500     DISPLAY '-- TS1-DO-STUFF-8 --'
+007600     CALL 'TS1-DO-STUFF-8' USING UT-FLAG-GROUP
+007700
+007800     DISPLAY '-- TS1-DO-STUFF-9 --'
+007900     CALL 'TS1-DO-STUFF-9' USING UT-FLAG-GROUP
+008000
+008100     DISPLAY '-- TS1-DO-STUFF-10 --'
+008200     CALL 'TS1-DO-STUFF-10' USING UT-FLAG-GROUP
+008300
+008400     DISPLAY '================================================'
+008500     DISPLAY 'TEST-SET-1-UT : DONE'
+008600     DISPLAY '================================================'
+008700
+008800     GOBACK
+008900     .
+009000
+009100*> TS1-DO-STUFF-9 opens INPUT-FILE-PATH's compiled-in default
+009200*> ('input-file.text') when no PARAM-GROUP list is supplied; lay
+009300*> down a one-record scratch copy so that entry point has
+009400*> something real to read instead of abending on an open.
+009500 UT-MAKE-SCRATCH-INPUT-FILE.
+009600     OPEN OUTPUT UT-SCRATCH-FILE
+009700     MOVE 'UT SCRATCH RECORD FOR TS1-DO-STUFF-9' TO
+009800         UT-SCRATCH-RECORD
+009900     WRITE UT-SCRATCH-RECORD
+010000     CLOSE UT-SCRATCH-FILE
+010100     .

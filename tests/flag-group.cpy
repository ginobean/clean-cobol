@@ -0,0 +1,14 @@
+
+       *> shared linkage block for the per-paragraph unit-test entry
+       *> points in test-set-1.cbl (TS1-DO-STUFF thru TS1-DO-STUFF-10).
+       *> lets a harness program stage known flag-1 thru flag-6 values
+       *> before PERFORMing a single DO-STUFF-n paragraph in isolation,
+       *> instead of having to drive the whole MAIN chain end to end.
+
+       01 ut-flag-group.
+           05 ut-flag-1 pic x.
+           05 ut-flag-2 pic x.
+           05 ut-flag-3 pic x.
+           05 ut-flag-4 pic x.
+           05 ut-flag-5 pic x.
+           05 ut-flag-6 pic x.

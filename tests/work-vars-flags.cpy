@@ -0,0 +1,49 @@
+
+       *> the six run-control switches read by READ-FLAG-CONTROL and
+       *> tested throughout DO-STUFF-3's cascading if/else-if chain
+       *> (and elsewhere). documented here so the business meaning of
+       *> each one travels with the data definition instead of living
+       *> in tribal knowledge.
+       *>
+       *> mod history:
+       *>   2026-08-09 AST  pulled out of TEST-SET-1's WORK-VARS and
+       *>                   documented; flag-3 thru flag-6 previously
+       *>                   had no 88-level condition names at all.
+
+       *> Y = the input feed has already passed upstream validation,
+       *> so DO-STUFF-3 can skip straight past its own checks.
+       05 flag-1 pic x value 'N'.
+           88 flag-1-valid value 'Y'.
+
+       *> Y = run in strict reconciliation mode.
+       05 flag-2 pic x value 'Y'.
+           88 flag-2-valid value 'Y'.
+
+       *> Y = duplicate-record checking is enabled for this run.
+       *> NOTE: flag-3 is intentionally tri-purpose. Besides gating
+       *> CHECK-FOR-DUPLICATE-KEY and driving DO-STUFF-3's cascade, its
+       *> raw Y/N value is also the first character of the two-
+       *> character category-code key VALIDATE-CATEGORY-CODE looks up
+       *> in CATEGORY-FILE (see WORK-VARS' CATEGORY-CODE-KEY) - flag-3
+       *> and flag-4 together ARE that key, not a separate setting.
+       *> Flipping flag-3 to turn duplicate-checking on or off for a
+       *> run also changes which category combination gets looked up
+       *> and which DO-STUFF-3 branch fires, and vice versa; there is
+       *> no way to change one without the other.
+       05 flag-3 pic x value 'N'.
+           88 flag-3-valid value 'Y'.
+
+       *> Y = the category-lookup/DO-STUFF-3-cascade combination's
+       *> second character (see the flag-3 note above - flag-4 has no
+       *> standalone meaning of its own beyond that combination).
+       05 flag-4 pic x value 'Y'.
+           88 flag-4-valid value 'Y'.
+
+       *> Y = raise an on-call alert once the reject count crosses
+       *> its threshold.
+       05 flag-5 pic x value 'N'.
+           88 flag-5-valid value 'Y'.
+
+       *> Y = verbose, per-record DISPLAY logging is enabled.
+       05 flag-6 pic x value 'Y'.
+           88 flag-6-valid value 'Y'.

@@ -7,16 +7,127 @@
 000700                                                                  AST
 000800 FILE-CONTROL.                                                    AST
 000900                                                                  AST
-001000 SELECT INPUT-FILE ASSIGN TO 'input-file.text'                    AST
-001100     ORGANIZATION IS LINE SEQUENTIAL.                             AST
+001000 SELECT INPUT-FILE ASSIGN TO INPUT-FILE-PATH                      AST
+001100     ORGANIZATION IS LINE SEQUENTIAL                              AST
+           FILE STATUS IS INPUT-FILE-STATUS.
 001200                                                                  AST
+
+           *> control file carrying the flag-1 thru flag-6 switches, so
+           *> ops can change a run's behavior without a recompile.
+           SELECT FLAG-CONTROL-FILE ASSIGN TO FLAG-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FLAG-CONTROL-STATUS.
+
+           *> checkpoint/restart: the t46 pass over INPUT-FILE writes
+           *> its position here every CHECKPOINT-INTERVAL records so a
+           *> rerun after a cut-short batch window can fast-forward
+           *> past records already processed.
+           SELECT RESTART-FILE ASSIGN TO RESTART-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+           *> one line per paragraph performed, with a timestamp, so
+           *> we have a durable per-run trail to diff between days.
+           SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> records that fail validation are written here for
+           *> manual review instead of just scrolling past in the
+           *> console log.
+           SELECT REJECT-FILE ASSIGN TO REJECT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> master list of valid flag-3/flag-4 category combinations,
+           *> looked up by VALIDATE-CATEGORY-CODE ahead of DO-STUFF-3's
+           *> if/else-if cascade, so an unrecognized combination gets
+           *> flagged instead of silently falling into the cascade's
+           *> final ELSE.
+           SELECT CATEGORY-FILE ASSIGN TO CATEGORY-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CAT-CODE
+               FILE STATUS IS CATEGORY-FILE-STATUS.
+
+           *> CHECK-BATCH-LOCK's overlap guard: one line naming the
+           *> PARAM-GROUP arguments the currently-running job was
+           *> started with, so a scheduler retry or an operator's
+           *> manual rerun against the same arguments is refused
+           *> instead of racing the job already in flight.
+           SELECT LOCK-FILE ASSIGN TO LOCK-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOCK-FILE-STATUS.
+
+           *> append-only change-percent trend file; see
+           *> WRITE-CHANGE-PERCENT-HISTORY.
+           SELECT HISTORY-FILE ASSIGN TO HISTORY-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
+           *> ROUTE-DIAGNOSTIC-LINE's scratch file when a run is
+           *> started with '/OUTROUTE=FILE'.
+           SELECT DIAG-FILE ASSIGN TO DIAG-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DIAG-FILE-STATUS.
+
 001300 DATA DIVISION.                                                   AST
 001400                                                                  AST
 001500 FILE SECTION.                                                    AST
 001600 FD INPUT-FILE.                                                   AST
 001700 01 INPUT-RECORD PIC X(80).                                       AST
 001800                                                                  AST
+
+       COPY "input-record-layout.cpy".
+       COPY "trailer-record-layout.cpy".
 001900                                                                  AST
+
+       FD FLAG-CONTROL-FILE.
+       01 FLAG-CONTROL-RECORD.
+               05 FCR-FLAG-1 pic x.
+               05 FCR-FLAG-2 pic x.
+               05 FCR-FLAG-3 pic x.
+               05 FCR-FLAG-4 pic x.
+               05 FCR-FLAG-5 pic x.
+               05 FCR-FLAG-6 pic x.
+
+       *> one line per checkpoint: RAW-RECORD-NUMBER so a restart can
+       *> skip already-processed records, plus the control-break
+       *> state the key-change subtotal was carrying at that point, so
+       *> a restart resuming mid-key-group doesn't lose the partial
+       *> tally already accumulated for that group.
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+           05 RESTART-RAW-RECORD-NUMBER pic 9(9).
+           05 RESTART-CTLBRK-KEY pic x(10).
+           05 RESTART-CTLBRK-GROUP-COUNT pic 9(9).
+           05 RESTART-CTLBRK-GROUP-AMOUNT pic s9(9)v99.
+           05 RESTART-CTLBRK-FIRST-SW pic x.
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD pic x(100).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD pic x(80).
+
+       *> CAT-CODE is the two-character flag-3/flag-4 combination
+       *> ('Y'/'N' each); CAT-VALID-FLAG lets the master list itself
+       *> mark a once-valid combination as retired without deleting
+       *> the record outright.
+       FD CATEGORY-FILE.
+       01 CATEGORY-RECORD.
+           05 CAT-CODE pic x(2).
+           05 CAT-DESCRIPTION pic x(30).
+           05 CAT-VALID-FLAG pic x value 'Y'.
+               88 CAT-IS-VALID value 'Y'.
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD pic x(100).
+
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD pic x(40).
+
+       FD DIAG-FILE.
+       01 DIAG-RECORD pic x(100).
+
 002000 WORKING-STORAGE SECTION.                                         AST
 002300*> USED BY PROCESS-COMMAND-ARGS.CBL AS WELL AS APPS THAT          AST
 002400 *> CALL PROCESS-COMMAND-ARGS.                                    AST
@@ -25,49 +136,1134 @@
 002900                                                                  AST
 003000                                                                  AST
 003400                                                                  AST
+       *> PARAM-GROUP positional usage for this job:
+       *>   PARAM(1) thru PARAM(PARAM-COUNT)
+       *>             one INPUT-FILE path per argument, e.g.
+       *>             'input-file.20260809.text', processed in order
+       *>             with the per-file counts folded into one
+       *>             combined end-of-job total. when no arguments are
+       *>             passed, the compiled-in default of
+       *>             'input-file.text' is used as a single file.
+       *>   '/DRYRUN' may appear anywhere in the list; it is a switch,
+       *>             not a file, and causes DO-STUFF-9 to substitute
+       *>             simulated records instead of opening INPUT-FILE.
+       *>   '/RUNMODE=NORMAL|MONTH-END|QUARTER-END' may appear
+       *>             anywhere in the list and sets RUN-MODE; a
+       *>             period-end RUN-MODE triggers DO-STUFF-11.
+       *>   '/LOGLEVEL=NORMAL|QUIET' may appear anywhere in the list
+       *>             and sets LOG-LEVEL; QUIET suppresses the
+       *>             t-numbered diagnostic DISPLAY lines without
+       *>             affecting the audit trail.
+       *>   '/OUTROUTE=CONSOLE|FILE' may appear anywhere in the list
+       *>             and sets OUTPUT-ROUTE; FILE sends lines passed to
+       *>             ROUTE-DIAGNOSTIC-LINE to DIAG-FILE instead of the
+       *>             console.
+
 003500 01 WORK-VARS.                                                    AST
-003600     05 flag-1 pic x value 'N'.                                   AST
-003700         88 flag-1-valid value 'Y'.                               AST
-003900     05 flag-2 pic x value 'Y'.                                   AST
-004000         88 flag-2-valid value 'Y'.                               AST
-           05 flag-3 pic x value 'N'.                                   AST
-           05 flag-4 pic x value 'Y'.                                   AST
-           05 flag-5 pic x value 'N'.                                   AST
-004100     05 flag-6 pic x value 'Y'.                                   AST
+           05 input-file-path pic x(100) value 'input-file.text'.
+           05 input-file-status pic xx value spaces.
+               88 input-file-ok value '00'.
+               88 input-file-not-found value '35'.
+           copy "work-vars-flags.cpy".
 004200     05 change-percent pic zz9.99- value space.                   AST
 004500                                                                  DECAST
 004400     05 idx-1 pic 9(3).                                           AST
 004600     05 msg pic x(80).                                            AST
-004700     05 eof-switch pic x value 'N'.                               AST
-004800         88 input-file-eof value 'Y' false 'N'.                   AST
+           copy "eof-switch-style.cpy"
+               replacing ==:SWITCH:== by ==eof-switch==
+                         ==:COND:==   by ==input-file-eof==.
 004900                                                                  AST
 005000                                                                  AST
 005100                                                                  AST
+
+           05 flag-control-path pic x(100) value 'flag-control.dat'.
+           05 flag-control-status pic xx value spaces.
+               88 flag-control-ok value '00'.
+
+           *> master-list lookup for DO-STUFF-3's flag-3/flag-4
+           *> category combination; see VALIDATE-CATEGORY-CODE.
+           05 category-file-path pic x(100) value 'category-file.dat'.
+           05 category-file-status pic xx value spaces.
+               88 category-file-ok value '00'.
+               88 category-file-not-found value '23'.
+           05 category-code-key pic x(2) value spaces.
+
+           *> WRITE-CHANGE-PERCENT-HISTORY's append-only trend file;
+           *> keyed by run date so a category's change-percent can be
+           *> trended over time instead of only ever showing today's
+           *> value.
+           05 history-file-path pic x(100)
+               value 'change-percent-history.txt'.
+           05 history-file-status pic xx value spaces.
+               88 history-file-ok value '00'.
+           05 history-run-date pic 9(8) value zero.
+           05 history-percent-display pic s9(3)v99 value zero.
+           05 history-line pic x(40) value spaces.
+
+           *> ROUTE-DIAGNOSTIC-LINE's scratch file when OUTPUT-ROUTE
+           *> is 'FILE'.
+           05 diag-file-path pic x(100)
+               value 'diagnostic-trace.txt'.
+           05 diag-file-status pic xx value spaces.
+               88 diag-file-ok value '00'.
+
+           *> CHECK-BATCH-LOCK's overlap guard; see BUILD-BATCH-LOCK-
+           *> KEY for how BATCH-LOCK-KEY is built from PARAM-GROUP.
+           05 lock-file-path pic x(100) value 'batch.lock'.
+           05 lock-file-status pic xx value spaces.
+               88 lock-file-ok value '00'.
+           05 batch-lock-key pic x(100) value spaces.
+           05 lock-key-work pic x(100) value spaces.
+           05 lock-key-ptr pic 9(3) value 1.
+           05 lock-is-held-sw pic x value 'N'.
+               88 lock-is-held value 'Y' false 'N'.
+
+           *> LOCK-FILE holds one line per currently-active job, not
+           *> just this one - CHECK-BATCH-LOCK/RELEASE-BATCH-LOCK read
+           *> the whole file into this table (instead of truncating
+           *> and overwriting it) so a second, differently-parameterized
+           *> job's lock line is never destroyed by this one starting
+           *> or finishing.
+           05 lock-table-max pic 9(3) value 200.
+           05 lock-table-count pic 9(3) value zero.
+           05 lock-table-idx pic 9(3) value zero.
+           05 lock-table-entry occurs 200 times pic x(100).
+           copy "eof-switch-style.cpy"
+               replacing ==:SWITCH:== by ==lock-file-eof-sw==
+                         ==:COND:==   by ==lock-file-eof==.
+
+           *> transaction pass counts for the INPUT-FILE read loops.
+           05 records-read-count pic 9(9) value zero.
+           05 records-skipped-count pic 9(9) value zero.
+
+           *> drives the multi-file pass in do-stuff-9: one INPUT-FILE
+           *> path per PARAM, processed in turn with the per-file
+           *> counts folded into the one combined total above.
+           05 input-file-count pic 9(3) value zero.
+           05 input-file-idx pic 9(3) value zero.
+           05 param-scan-idx pic 9(3) value zero.
+
+           *> DRY-RUN mode: set when '/DRYRUN' appears anywhere in
+           *> the PARAM-GROUP list. DO-STUFF-9 then substitutes a
+           *> fixed number of simulated records instead of opening
+           *> the real INPUT-FILE(s), so the flag-driven logic can be
+           *> exercised against a scratch environment with no feed
+           *> staged.
+           05 dry-run-switch pic x value 'N'.
+               88 dry-run-mode value 'Y' false 'N'.
+           05 dry-run-record-count pic 9(3) value 5.
+
+           *> RUN-MODE: 'NORMAL' (the default), 'MONTH-END' or
+           *> 'QUARTER-END', set from a '/RUNMODE=' PARAM-GROUP
+           *> entry. period-end runs perform the additional
+           *> reconciliation totals in DO-STUFF-11.
+           05 run-mode pic x(11) value 'NORMAL'.
+               88 run-mode-normal value 'NORMAL'.
+               88 run-mode-month-end value 'MONTH-END'.
+               88 run-mode-quarter-end value 'QUARTER-END'.
+               88 run-mode-period-end values 'MONTH-END' 'QUARTER-END'.
+
+           *> LOG-LEVEL: 'NORMAL' (the default) or 'QUIET', set from a
+           *> '/LOGLEVEL=' PARAM-GROUP entry. QUIET suppresses the
+           *> t-numbered diagnostic DISPLAY statements DO-STUFF thru
+           *> DO-STUFF-10 emit to exercise the source formatter this
+           *> program was built around; the audit trail itself (see
+           *> WRITE-AUDIT-LINE and WRITE-CONTROL-BREAK-SUBTOTAL) is
+           *> unaffected either way.
+           05 log-level pic x(6) value 'NORMAL'.
+               88 log-level-quiet value 'QUIET'.
+
+           *> ROUTE-DIAGNOSTIC-LINE: 'CONSOLE' (the default) or 'FILE',
+           *> set from an '/OUTROUTE=' PARAM-GROUP entry. FILE sends
+           *> the diagnostic lines ROUTE-DIAGNOSTIC-LINE is called for
+           *> to DIAG-FILE instead of the console, so they can be
+           *> reviewed separately from the business-relevant messages
+           *> (audit trail, reject counts, and the rest) that always
+           *> go straight to the console.
+           05 output-route pic x(7) value 'CONSOLE'.
+               88 output-route-file value 'FILE'.
+           05 diagnostic-line pic x(100) value spaces.
+
+           *> comp-3 companions for change-percent: the edited picture
+           *> on change-percent itself is print-formatted and cannot be
+           *> used as an ADD/COMPUTE operand, and carries that
+           *> formatting overhead into every record that stores it.
+           *> these pack the same value into half the bytes for
+           *> accumulation and any future on-disk storage.
+           05 change-percent-numeric pic s9(3)v99 value zero
+               usage comp-3.
+           05 change-percent-total pic s9(7)v99 value zero
+               usage comp-3.
+
+           *> tracks which files are actually open right now, so
+           *> SHUTDOWN-CLEANUP (registered below with CBL_EXIT_PROC)
+           *> can CLOSE only what's open if the run is killed instead
+           *> of torn down through the normal end of MAIN. a CLOSE
+           *> issued against a file that's already shut leaves a lock
+           *> file dangling that blocks the next night's run.
+           05 audit-file-open-sw pic x value 'N'.
+               88 audit-file-is-open value 'Y' false 'N'.
+           05 input-file-open-sw pic x value 'N'.
+               88 input-file-is-open value 'Y' false 'N'.
+           05 reject-file-open-sw pic x value 'N'.
+               88 reject-file-is-open value 'Y' false 'N'.
+
+           *> registered with CBL_EXIT_PROC in MAIN so the runtime
+           *> calls SHUTDOWN-CLEANUP's entry point on any exit path,
+           *> normal or signal-driven.
+           05 exit-proc-function-code pic s9(9) comp-5 value zero.
+           05 exit-proc-target pic x(31) value 'TS1-CLEANUP'.
+
+           *> control-break fields for the key-change subtotal over
+           *> IR-KEY (see input-record-layout.cpy). carried across the
+           *> whole t46 pass so a break on the file boundary between
+           *> two PARAM-GROUP input files is caught the same as a
+           *> break between two records in the same file.
+           05 control-break-key pic x(10) value spaces.
+           05 control-break-first-sw pic x value 'Y'.
+               88 control-break-first-record value 'Y' false 'N'.
+           05 control-break-group-count pic 9(9) value zero.
+           05 control-break-group-amount pic s9(9)v99 value zero
+               usage comp-3.
+           *> STRING requires a USAGE DISPLAY sending item, which the
+           *> comp-3 total above isn't; this is populated right before
+           *> building the CTLBRK audit-trail line.
+           05 control-break-amount-display pic -(8)9.99 value zero.
+
+           *> in-memory duplicate-key check for the t46 pass, gated by
+           *> flag-3 (see work-vars-flags.cpy). a second occurrence of
+           *> a key already seen this run is routed to REJECT-FILE by
+           *> WRITE-REJECT-RECORD instead of being processed twice.
+           05 dup-check-max pic 9(5) value 2000.
+           05 dup-check-count pic 9(5) value zero.
+           05 dup-check-idx pic 9(5) value zero.
+           05 dup-check-found-sw pic x value 'N'.
+               88 dup-check-found value 'Y' false 'N'.
+           05 dup-check-table.
+               10 dup-check-key occurs 2000 times pic x(10).
+
+           *> file-level integrity check: a TRAILER record (see
+           *> trailer-record-layout.cpy) closes out each INPUT-FILE
+           *> feed with the record count and checksum the upstream
+           *> feed generator computed. compared against what this
+           *> pass actually counted/summed in VALIDATE-FILE-TRAILER.
+           05 trailer-key-literal pic x(10) value 'TRAILER'.
+           05 file-data-record-count pic 9(9) value zero.
+           05 file-checksum-total pic s9(7)v99 value zero
+               usage comp-3.
+
+           *> END-OF-JOB alert: flag-5 (work-vars-flags.cpy) gates
+           *> whether a reject count over the threshold pages
+           *> on-call through our shell-level mailer.
+           05 reject-alert-threshold pic 9(9) value 100.
+           05 alert-command pic x(200) value spaces.
+
+           *> checkpoint/restart working fields for the t46 pass.
+           05 restart-file-path pic x(100) value 'restart.dat'.
+           05 restart-file-status pic xx value spaces.
+               88 restart-file-ok value '00'.
+           05 checkpoint-interval pic 9(9) value 1000.
+           05 since-last-checkpoint pic 9(9) value zero.
+           05 raw-record-number pic 9(9) value zero.
+           05 restart-count pic 9(9) value zero.
+
+           *> audit trail working fields.
+           05 audit-file-path pic x(100) value 'audit-trail.txt'.
+           05 audit-para-name pic x(20) value spaces.
+           05 audit-line pic x(100) value spaces.
+           05 audit-date pic 9(8) value zero.
+           05 audit-time pic 9(8) value zero.
+
+           *> per-paragraph elapsed-time instrumentation. HHMMSSss
+           *> from ACCEPT FROM TIME is good enough to see which of
+           *> the ten DO-STUFF-n paragraphs is slow; it does not
+           *> correct for a run crossing a minute/hour boundary, but
+           *> these paragraphs run in well under that.
+           05 audit-elapsed-start pic 9(8) value zero.
+           05 audit-elapsed-end pic 9(8) value zero.
+           05 audit-elapsed-hundredths pic 9(8) value zero.
+
+           *> records that fail validation get written out here
+           *> instead of just scrolling past in the console log.
+           05 reject-file-path pic x(100) value 'reject-file.txt'.
+           05 reject-count pic 9(9) value zero.
+
+       LINKAGE SECTION.
+
+       COPY "flag-group.cpy".
+
 005200 PROCEDURE DIVISION.                                              AST
 005400                                                                  AST
 005500 MAIN.                                                            AST
+
+           *> 0 = success, 4 = batch-window overlap (a lock is already
+           *> held for these arguments), 8 = command-args failure,
+           *> 12 = input-file open failure, 16 = trailer record count/
+           *> checksum mismatch, 20 = input-file out of key sequence.
+           *> the scheduler keys off this return code.
+           move 0 to return-code
+
+           *> registers SHUTDOWN-CLEANUP so any open files still get
+           *> CLOSEd if this run is killed before reaching GOBACK.
+           call 'CBL_EXIT_PROC' using by value exit-proc-function-code
+               by reference exit-proc-target
+
 005600     call 'process-command-args' using PARAM-GROUP                AST
 005700         ON EXCEPTION                                             AST
 005800             DISPLAY 'the SUBROUTINE CALL TO process-command-args AST
 005900-                ' FAILED!'                                       AST
+               move 8 to return-code
+005950         END-CALL
 006000                                                                  AST
-006100     perform do-stuff.                                            AST
-006200     perform do-stuff-2.                                          AST
+
+           *> process-command-args raises this for a blank/malformed
+           *> argument, AND (per its own req021 contract) for zero
+           *> arguments - it surfaces the exception either way and
+           *> leaves it to the caller to decide whether that's fatal.
+           *> for this job, zero arguments is a supported default-file
+           *> run (see the PARAM-GROUP usage comment above), so only a
+           *> non-zero PARAM-COUNT's exception is actually treated as
+           *> a command-args failure.
+           if param-exception-raised
+               if param-count = zero
+                   display 'MAIN: NO ARGUMENTS WERE PASSED - USING '
+                       'THE COMPILED-IN DEFAULT FILE'
+               else
+                   display 'MAIN: process-command-args flagged a '
+                       'malformed argument'
+                   move 8 to return-code
+               end-if
+           end-if
+
+           perform read-flag-control.
+           perform detect-dry-run.
+           perform detect-run-mode.
+           perform detect-log-level.
+           perform detect-output-route.
+           perform check-batch-lock.
+
+           open output audit-file
+           set audit-file-is-open to true
+
+           move 'DO-STUFF' to audit-para-name
+           perform start-paragraph-timer
+           if not log-level-quiet
+006100         perform do-stuff                                         AST
+           end-if
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-2' to audit-para-name
+           perform start-paragraph-timer
+           if not log-level-quiet
+006200         perform do-stuff-2                                       AST
+           end-if
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-3' to audit-para-name
+           perform start-paragraph-timer
 006300     perform do-stuff-3.                                          AST
-006400     perform do-stuff-4.                                          AST
-006600     perform do-stuff-5.                                          AST
-006700     perform do-stuff-6.                                          AST
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-4' to audit-para-name
+           perform start-paragraph-timer
+           if not log-level-quiet
+006400         perform do-stuff-4                                       AST
+           end-if
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-5' to audit-para-name
+           perform start-paragraph-timer
+           if not log-level-quiet
+006600         perform do-stuff-5                                       AST
+           end-if
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-6' to audit-para-name
+           perform start-paragraph-timer
+           if not log-level-quiet
+006700         perform do-stuff-6                                       AST
+           end-if
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-7' to audit-para-name
+           perform start-paragraph-timer
 006800     perform do-stuff-7.                                          AST
-006900     perform do-stuff-8.                                          AST
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-8' to audit-para-name
+           perform start-paragraph-timer
+           if not log-level-quiet
+006900         perform do-stuff-8                                       AST
+           end-if
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-9' to audit-para-name
+           perform start-paragraph-timer
 007000     perform do-stuff-9.                                          AST
 007100                                                                  AST
-007200     perform do-stuff-10.                                         AST
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           move 'DO-STUFF-10' to audit-para-name
+           perform start-paragraph-timer
+           if not log-level-quiet
+007200         perform do-stuff-10                                      AST
+           end-if
 007300                                                                  AST
+           perform stop-paragraph-timer
+           perform write-audit-line
+
+           perform end-of-job
+
+           if run-mode-period-end
+               move 'DO-STUFF-11' to audit-para-name
+               perform start-paragraph-timer
+               perform do-stuff-11
+               perform stop-paragraph-timer
+               perform write-audit-line
+           end-if
+
+           close audit-file
+           set audit-file-is-open to false
+
+           perform release-batch-lock
+
 007400                                                                  DECAST
 007500                                                                  DECAST
 007600 GOBACK.                                                          DECAST
 007700                                                                  AST
 007800                                                                  AST
+
+       *> reads the flag-1 thru flag-6 switches from the control file
+       *> so ops can flip run behavior between jobs without a rebuild.
+       *> when the control file isn't staged, the compiled-in VALUE
+       *> clause defaults in WORK-VARS are left standing.
+       READ-FLAG-CONTROL.
+           open input flag-control-file
+           if flag-control-ok
+               read flag-control-file
+                   at end
+                       display 'READ-FLAG-CONTROL: control file empty, '
+                           'using compiled-in defaults'
+                   not at end
+                       move fcr-flag-1 to flag-1
+                       move fcr-flag-2 to flag-2
+                       move fcr-flag-3 to flag-3
+                       move fcr-flag-4 to flag-4
+                       move fcr-flag-5 to flag-5
+                       move fcr-flag-6 to flag-6
+               end-read
+               close flag-control-file
+           else
+               display 'READ-FLAG-CONTROL: ' flag-control-path
+                   ' not found (status ' flag-control-status
+                   '), using compiled-in defaults'
+           end-if
+           .
+
+       *> loads the last checkpointed record number from a prior,
+       *> cut-short run of the t46 pass; zero (the VALUE default)
+       *> means start from the beginning, same as a first-ever run.
+       READ-RESTART-CHECKPOINT.
+           open input restart-file
+           if restart-file-ok
+               read restart-file
+                   at end
+                       continue
+                   not at end
+                       move restart-raw-record-number to restart-count
+                       move restart-ctlbrk-key to control-break-key
+                       move restart-ctlbrk-group-count
+                           to control-break-group-count
+                       move restart-ctlbrk-group-amount
+                           to control-break-group-amount
+                       move restart-ctlbrk-first-sw
+                           to control-break-first-sw
+               end-read
+               close restart-file
+               if restart-count > 0
+                   display 'READ-RESTART-CHECKPOINT: resuming after '
+                       'record ' restart-count
+               end-if
+           end-if
+           .
+
+       *> scans the full PARAM-GROUP list for the '/DRYRUN' keyword
+       *> switch so DO-STUFF-9 knows to substitute simulated records
+       *> instead of opening the real INPUT-FILE(s).
+       DETECT-DRY-RUN.
+           set dry-run-mode to false
+           perform varying param-scan-idx from 1 by 1
+               until param-scan-idx > param-count
+               if param(param-scan-idx)(1:8) = '/DRYRUN '
+                   set dry-run-mode to true
+               end-if
+           end-perform
+           .
+
+       *> DRY-RUN substitute for READ-ONE-INPUT-FILE: fabricates
+       *> DRY-RUN-RECORD-COUNT records and folds them into the same
+       *> counters a real pass would, without any file I/O.
+       SIMULATE-INPUT-RECORDS.
+           perform varying raw-record-number from 1 by 1
+               until raw-record-number > dry-run-record-count
+               move spaces to input-record
+               string 'SIMULATED DRY-RUN RECORD ' delimited by size
+                   raw-record-number delimited by size
+                   into input-record
+               add 1 to records-read-count
+               if not log-level-quiet
+                   string 't46: ' delimited by size
+                       input-record delimited by size
+                       into diagnostic-line
+                   perform route-diagnostic-line
+               end-if
+           end-perform
+           .
+
+       *> records the current file position so a rerun can fast
+       *> forward past already-processed records in INPUT-FILE.
+       WRITE-CHECKPOINT.
+           move raw-record-number to restart-raw-record-number
+           move control-break-key to restart-ctlbrk-key
+           move control-break-group-count to restart-ctlbrk-group-count
+           move control-break-group-amount
+               to restart-ctlbrk-group-amount
+           move control-break-first-sw to restart-ctlbrk-first-sw
+           open output restart-file
+           write restart-record
+           close restart-file
+           .
+
+       *> marks the start of a DO-STUFF-n paragraph so STOP-PARAGRAPH-
+       *> TIMER can compute how long it ran.
+       START-PARAGRAPH-TIMER.
+           accept audit-elapsed-start from time
+           .
+
+       *> marks the end of a DO-STUFF-n paragraph and computes its
+       *> elapsed hundredths of a second for the audit trail.
+       STOP-PARAGRAPH-TIMER.
+           accept audit-elapsed-end from time
+           compute audit-elapsed-hundredths =
+               audit-elapsed-end - audit-elapsed-start
+           .
+
+       *> a change-percent outside this range is already known to be
+       *> garbage; flag it before it can feed our reporting.
+       *> one audit-trail line per paragraph performed by MAIN, with
+       *> a timestamp and its elapsed run time, so runs can be diffed
+       *> day over day and a slow paragraph stands out.
+       WRITE-AUDIT-LINE.
+           accept audit-date from date yyyymmdd
+           accept audit-time from time
+           string audit-date delimited by size
+               ' ' delimited by size
+               audit-time delimited by size
+               ' ' delimited by size
+               audit-para-name delimited by size
+               ' ELAPSED=' delimited by size
+               audit-elapsed-hundredths delimited by size
+               into audit-line
+           if audit-file-is-open
+               write audit-record from audit-line
+           end-if
+           .
+
+       VALIDATE-CHANGE-PERCENT.
+           if change-percent < -100.00 or change-percent > 999.99
+               display 'VALIDATE-CHANGE-PERCENT: ' change-percent
+                   ' is outside the valid -100.00 to 999.99 range'
+           else
+               move change-percent to change-percent-numeric
+               add change-percent-numeric to change-percent-total
+               perform write-change-percent-history
+           end-if
+           .
+
+       *> appends one line per valid change-percent to HISTORY-FILE,
+       *> keyed by today's run date, so a category's percentage change
+       *> can be trended over time instead of only ever showing the
+       *> latest run's value.
+       WRITE-CHANGE-PERCENT-HISTORY.
+           accept history-run-date from date yyyymmdd
+           move change-percent-numeric to history-percent-display
+           move spaces to history-line
+           string history-run-date delimited by size
+               ' ' delimited by size
+               history-percent-display delimited by size
+               into history-line
+
+           open extend history-file
+           if not history-file-ok
+               close history-file
+               open output history-file
+           end-if
+           write history-record from history-line
+           close history-file
+           .
+
+       *> flag-3 and flag-4 are carried as individual Y/N switches, but
+       *> together they drive a category combination DO-STUFF-3's
+       *> if/else-if cascade branches on. looks the two-character
+       *> combination up in CATEGORY-FILE (the master list) so a
+       *> combination nobody has ever registered gets flagged instead
+       *> of silently falling into the cascade's final ELSE.
+       VALIDATE-CATEGORY-CODE.
+           move flag-3 to category-code-key(1:1)
+           move flag-4 to category-code-key(2:1)
+
+           open input category-file
+           if not category-file-ok
+               display 'VALIDATE-CATEGORY-CODE: ' category-file-path
+                   ' NOT FOUND (STATUS ' category-file-status
+                   '), SKIPPING CATEGORY VALIDATION'
+           else
+               move category-code-key to cat-code
+               read category-file
+                   key is cat-code
+                   invalid key
+                       display 'VALIDATE-CATEGORY-CODE: CATEGORY '
+                           category-code-key ' IS NOT ON THE MASTER '
+                           'LIST'
+                   not invalid key
+                       if not cat-is-valid
+                           display 'VALIDATE-CATEGORY-CODE: CATEGORY '
+                               category-code-key ' IS ON THE MASTER '
+                               'LIST BUT MARKED RETIRED'
+                       end-if
+               end-read
+               close category-file
+           end-if
+           .
+
+       *> builds BATCH-LOCK-KEY from the PARAM-GROUP arguments this run
+       *> was started with (falling back to the compiled-in INPUT-FILE-
+       *> PATH default when no arguments were passed), so CHECK-BATCH-
+       *> LOCK can tell a rerun against the same arguments apart from
+       *> an unrelated job against different ones.
+       BUILD-BATCH-LOCK-KEY.
+           move spaces to lock-key-work
+           move 1 to lock-key-ptr
+
+           if param-count = 0
+               string input-file-path delimited by space
+                   into lock-key-work
+                   with pointer lock-key-ptr
+           else
+               perform varying param-scan-idx from 1 by 1
+                   until param-scan-idx > param-count
+                   string param(param-scan-idx) delimited by space
+                       '|' delimited by size
+                       into lock-key-work
+                       with pointer lock-key-ptr
+               end-perform
+           end-if
+
+           move lock-key-work to batch-lock-key
+           .
+
+       *> refuses to start a second copy of this job against the same
+       *> PARAM-GROUP arguments while one is already running. checked
+       *> right after PROCESS-COMMAND-ARGS returns, well before DO-
+       *> STUFF-9 ever opens INPUT-FILE, so two overlapping copies
+       *> never get as far as racing each other over the same feed.
+       CHECK-BATCH-LOCK.
+           perform build-batch-lock-key
+           perform load-lock-table
+
+           move zero to lock-table-idx
+           perform varying lock-table-idx from 1 by 1
+               until lock-table-idx > lock-table-count
+               if lock-table-entry(lock-table-idx) = batch-lock-key
+                   display 'MAIN: A LOCK IS ALREADY HELD FOR '
+                       'ARGUMENTS (' batch-lock-key
+                       ') - REFUSING TO START A SECOND COPY'
+                   move 4 to return-code
+                   stop run
+               end-if
+           end-perform
+
+           *> no matching lock found above - append this job's line
+           *> without disturbing any other job's line already in the
+           *> file.
+           open extend lock-file
+           if not lock-file-ok
+               open output lock-file
+           end-if
+           move batch-lock-key to lock-record
+           write lock-record
+           close lock-file
+           set lock-is-held to true
+           .
+
+       *> reads every line currently in LOCK-FILE into LOCK-TABLE-ENTRY
+       *> so CHECK-BATCH-LOCK/RELEASE-BATCH-LOCK can look for (or drop)
+       *> one specific job's line without touching any other job's.
+       LOAD-LOCK-TABLE.
+           move zero to lock-table-count
+           open input lock-file
+           if lock-file-ok
+               perform until lock-file-eof
+                   read lock-file
+                       at end
+                           set lock-file-eof to true
+                       not at end
+                           if lock-table-count < lock-table-max
+                               add 1 to lock-table-count
+                               move lock-record
+                                   to lock-table-entry(lock-table-count)
+                           end-if
+                   end-read
+               end-perform
+               close lock-file
+               set lock-file-eof to false
+           end-if
+           .
+
+       *> clears the lock this run took out in CHECK-BATCH-LOCK so a
+       *> later rerun against the same arguments isn't refused forever
+       *> - only an overlapping, still-running copy should ever trip
+       *> the guard. guarded by LOCK-IS-HELD so a run that was itself
+       *> refused the lock (or never got as far as CHECK-BATCH-LOCK)
+       *> can't clear the lock a still-running copy is holding. rewrites
+       *> LOCK-FILE from the in-memory table, dropping only this job's
+       *> own line, so any other still-running job's line survives.
+       RELEASE-BATCH-LOCK.
+           if lock-is-held
+               perform load-lock-table
+
+               open output lock-file
+               perform varying lock-table-idx from 1 by 1
+                   until lock-table-idx > lock-table-count
+                   if lock-table-entry(lock-table-idx) not =
+                       batch-lock-key
+                       move lock-table-entry(lock-table-idx)
+                           to lock-record
+                       write lock-record
+                   end-if
+               end-perform
+               close lock-file
+
+               set lock-is-held to false
+           end-if
+           .
+
+       *> scans the full PARAM-GROUP list for a '/RUNMODE=' entry and
+       *> picks up whatever follows the '=' as RUN-MODE; when none is
+       *> passed RUN-MODE keeps its compiled-in 'NORMAL' default.
+       DETECT-RUN-MODE.
+           perform varying param-scan-idx from 1 by 1
+               until param-scan-idx > param-count
+               if param(param-scan-idx)(1:9) = '/RUNMODE='
+                   move param(param-scan-idx)(10:11) to run-mode
+               end-if
+           end-perform
+           .
+
+       *> scans the full PARAM-GROUP list for a '/LOGLEVEL=' entry and
+       *> picks up whatever follows the '=' as LOG-LEVEL; when none is
+       *> passed LOG-LEVEL keeps its compiled-in 'NORMAL' default.
+       DETECT-LOG-LEVEL.
+           perform varying param-scan-idx from 1 by 1
+               until param-scan-idx > param-count
+               if param(param-scan-idx)(1:10) = '/LOGLEVEL='
+                   move param(param-scan-idx)(11:6) to log-level
+               end-if
+           end-perform
+           .
+
+       *> scans the full PARAM-GROUP list for an '/OUTROUTE=' entry and
+       *> picks up whatever follows the '=' as OUTPUT-ROUTE; when none
+       *> is passed OUTPUT-ROUTE keeps its compiled-in 'CONSOLE'
+       *> default.
+       DETECT-OUTPUT-ROUTE.
+           perform varying param-scan-idx from 1 by 1
+               until param-scan-idx > param-count
+               if param(param-scan-idx)(1:10) = '/OUTROUTE='
+                   move param(param-scan-idx)(11:7) to output-route
+               end-if
+           end-perform
+           .
+
+       *> emits one diagnostic line either to the console (OUTPUT-
+       *> ROUTE's 'CONSOLE' default) or appended to DIAG-FILE
+       *> ('FILE'), so diagnostic output can be reviewed apart from
+       *> the audit trail, reject counts, and other business-relevant
+       *> messages this job always writes straight to the console.
+       ROUTE-DIAGNOSTIC-LINE.
+           if output-route-file
+               open extend diag-file
+               if not diag-file-ok
+                   close diag-file
+                   open output diag-file
+               end-if
+               write diag-record from diagnostic-line
+               close diag-file
+           else
+               display diagnostic-line
+           end-if
+           .
+
+       *> pages on-call through our shell-level mailer (the same
+       *> style of CALL used for process-command-args) when REJECT-
+       *> COUNT crosses REJECT-ALERT-THRESHOLD, instead of the
+       *> reject file just quietly accumulating until someone
+       *> remembers to check its size.
+       END-OF-JOB.
+           if flag-5-valid and reject-count > reject-alert-threshold
+               display 'END-OF-JOB: REJECT COUNT ' reject-count
+                   ' EXCEEDS THRESHOLD ' reject-alert-threshold
+                   ' - PAGING ON-CALL'
+               string 'mailx -s "TEST-SET-1: reject threshold '
+                   'exceeded" oncall@example.com < /dev/null'
+                   delimited by size
+                   into alert-command
+               call 'SYSTEM' using alert-command
+           end-if
+           .
+
+       *> routes an INPUT-FILE record that failed validation to
+       *> REJECT-FILE for manual review, instead of it just
+       *> scrolling past in the console log.
+       WRITE-REJECT-RECORD.
+           move input-record to reject-record
+           write reject-record
+           add 1 to reject-count
+           .
+
+       *> compares the TRAILER record's record count and checksum
+       *> (see trailer-record-layout.cpy) against what was actually
+       *> counted/summed for this file in READ-ONE-INPUT-FILE, and
+       *> abends the run with a distinct RETURN-CODE on a mismatch
+       *> instead of letting a truncated or corrupted feed just look
+       *> like "fewer records than usual".
+       VALIDATE-FILE-TRAILER.
+           if tr-record-count not = file-data-record-count
+               or tr-checksum not = file-checksum-total
+               display 'READ-ONE-INPUT-FILE: TRAILER VALIDATION FAILED '
+                   'FOR ' input-file-path
+               display 'READ-ONE-INPUT-FILE: EXPECTED ' tr-record-count
+                   ' RECORDS / CHECKSUM ' tr-checksum ', COUNTED '
+                   file-data-record-count ' RECORDS / CHECKSUM '
+                   file-checksum-total
+               move 16 to return-code
+               stop run
+           end-if
+           .
+
+       *> handles one non-trailer INPUT-RECORD: restart-skip, the
+       *> flag-3 duplicate check, and (for a record that's neither
+       *> skipped nor a duplicate) the normal read-loop bookkeeping.
+       *> FILE-DATA-RECORD-COUNT/FILE-CHECKSUM-TOTAL are tallied here
+       *> unconditionally - a restart-skipped or duplicate-rejected
+       *> record is still physically present in the file, so TRAILER's
+       *> count/checksum (which the feed generator computed over the
+       *> whole file) must still include it, or VALIDATE-FILE-TRAILER
+       *> would spuriously fail on every restart and every run with a
+       *> legitimate duplicate.
+       PROCESS-ONE-INPUT-RECORD.
+           add 1 to file-data-record-count
+           add ir-amount to file-checksum-total
+
+           if raw-record-number > restart-count
+               if flag-3-valid
+                   perform check-for-duplicate-key
+               end-if
+               if flag-3-valid and dup-check-found
+                   perform write-reject-record
+               else
+                   add 1 to records-read-count
+                   if not log-level-quiet
+                       string 't46: ' delimited by size
+                           input-record delimited by size
+                           into diagnostic-line
+                       perform route-diagnostic-line
+                   end-if
+                   perform control-break-check
+                   add 1 to since-last-checkpoint
+                   if since-last-checkpoint >= checkpoint-interval
+                       perform write-checkpoint
+                       move zero to since-last-checkpoint
+                   end-if
+               end-if
+           else
+               add 1 to records-skipped-count
+           end-if
+           .
+
+       *> opens whichever path is currently staged in INPUT-FILE-PATH,
+       *> reads it to EOF, and folds its counts into the running,
+       *> across-all-files totals so a multi-file run still reports
+       *> one combined summary instead of one per file.
+       READ-ONE-INPUT-FILE.
+           open input input-file
+           if not input-file-ok
+               display 'READ-ONE-INPUT-FILE: ' input-file-path
+                   ' NOT FOUND (STATUS ' input-file-status
+                   '), SKIPPING THIS FILE'
+               move 12 to return-code
+           else
+               set input-file-is-open to true
+               move zero to file-data-record-count
+               move zero to file-checksum-total
+               perform until input-file-eof
+                   read input-file
+                       at end
+                           set input-file-eof to true
+                       not at end
+                           add 1 to raw-record-number
+                           if tr-key = trailer-key-literal
+                               perform validate-file-trailer
+                           else
+                               perform process-one-input-record
+                           end-if
+               end-perform
+
+               close input-file
+               set input-file-is-open to false
+               set input-file-eof to false
+           end-if
+           .
+
+       *> opens whichever path is currently staged in INPUT-FILE-PATH
+       *> and re-reads it end to end for DO-STUFF-9's T47 demo pass,
+       *> folding its count into the running, across-all-files total
+       *> the same way READ-ONE-INPUT-FILE does for the T46 pass.
+       REREAD-ONE-INPUT-FILE-FOR-T47.
+           set input-file-eof to false
+           open input input-file
+           if not input-file-ok
+               display 'DO-STUFF-9: ' input-file-path
+                   ' NOT FOUND (STATUS ' input-file-status
+                   '), SKIPPING THE T47 RE-READ PASS FOR THIS FILE'
+           else
+               set input-file-is-open to true
+               perform until input-file-eof
+                   read input-file
+                       at end
+                           set input-file-eof to true
+                       not at end
+                           add 1 to records-read-count
+                           if not log-level-quiet
+                               string 't47: ' delimited by size
+                                   input-record delimited by size
+                                   into diagnostic-line
+                               perform route-diagnostic-line
+                           end-if
+                           continue *> no-op statement.
+                   end-read
+               end-perform
+
+               close input-file
+               set input-file-is-open to false
+               set input-file-eof to false
+           end-if
+           .
+
+       *> watches IR-KEY (input-record-layout.cpy) for a change across
+       *> consecutive records and, when it changes, prints a subtotal
+       *> line for the group that just ended - the way our other
+       *> end-of-day summary jobs break on a key change. also
+       *> guarantees the key order control-break processing depends
+       *> on: a key lower than the last one seen means the feed
+       *> arrived out of sequence, and we hard-stop rather than
+       *> silently produce wrong subtotals.
+       CONTROL-BREAK-CHECK.
+           if control-break-first-record
+               move ir-key to control-break-key
+               set control-break-first-record to false
+           else
+               if ir-key < control-break-key
+                   perform abend-out-of-sequence
+               end-if
+               if ir-key not = control-break-key
+                   perform write-control-break-subtotal
+                   move ir-key to control-break-key
+               end-if
+           end-if
+
+           add 1 to control-break-group-count
+           add ir-amount to control-break-group-amount
+           .
+
+       *> INPUT-FILE is required to arrive in ascending IR-KEY order
+       *> for the control-break subtotals to mean anything; this is
+       *> the hard-stop half of that guarantee (see CONTROL-BREAK-
+       *> CHECK) rather than a SORT step, so the existing checkpoint/
+       *> restart positions and the trailer record count/checksum
+       *> still line up with the file exactly as it arrived.
+       ABEND-OUT-OF-SEQUENCE.
+           display 'CONTROL-BREAK-CHECK: ' input-file-path
+               ' IS OUT OF KEY SEQUENCE - KEY ' ir-key
+               ' FOLLOWS KEY ' control-break-key
+           move 20 to return-code
+           stop run
+           .
+
+       *> looks IR-KEY up in DUP-CHECK-TABLE; sets DUP-CHECK-FOUND
+       *> when it's already been seen this run, and otherwise adds it
+       *> to the table (silently stops growing the table past
+       *> DUP-CHECK-MAX - a feed that large needs a sorted work file,
+       *> not an in-memory table, and that's a bigger change).
+       CHECK-FOR-DUPLICATE-KEY.
+           set dup-check-found to false
+           perform varying dup-check-idx from 1 by 1
+               until dup-check-idx > dup-check-count
+               if dup-check-key(dup-check-idx) = ir-key
+                   set dup-check-found to true
+               end-if
+           end-perform
+
+           if not dup-check-found and dup-check-count < dup-check-max
+               add 1 to dup-check-count
+               move ir-key to dup-check-key(dup-check-count)
+           end-if
+           .
+
+       *> prints the subtotal line for the group that just ended and
+       *> resets the running group counters for the next key.
+       WRITE-CONTROL-BREAK-SUBTOTAL.
+           move control-break-group-amount
+               to control-break-amount-display
+
+           if not log-level-quiet
+               string 't48: key ' delimited by size
+                   control-break-key delimited by size
+                   ' record count ' delimited by size
+                   control-break-group-count delimited by size
+                   ' amount total ' delimited by size
+                   control-break-amount-display delimited by size
+                   into diagnostic-line
+               perform route-diagnostic-line
+           end-if
+
+           *> also persisted to AUDIT-FILE (not just DISPLAYed) so a
+           *> reconciliation program can diff one day's control-break
+           *> groups against another's.
+           string 'CTLBRK KEY=' delimited by size
+               control-break-key delimited by size
+               ' COUNT=' delimited by size
+               control-break-group-count delimited by size
+               ' AMOUNT=' delimited by size
+               control-break-amount-display delimited by size
+               into audit-line
+           if audit-file-is-open
+               write audit-record from audit-line
+           end-if
+
+           move zero to control-break-group-count
+           move zero to control-break-group-amount
+           .
+
+       *> registered with CBL_EXIT_PROC in MAIN. the runtime CALLs this
+       *> entry point on any exit path - normal GOBACK, STOP RUN, or a
+       *> signal-driven abend - so a run killed mid-batch still closes
+       *> whatever it left open instead of leaving a lock file around
+       *> that blocks the next night's run from opening the same file.
+       SHUTDOWN-CLEANUP.
+       entry 'TS1-CLEANUP'.
+           if audit-file-is-open
+               close audit-file
+               set audit-file-is-open to false
+           end-if
+
+           if input-file-is-open
+               close input-file
+               set input-file-is-open to false
+           end-if
+
+           if reject-file-is-open
+               close reject-file
+               set reject-file-is-open to false
+           end-if
+
+           perform release-batch-lock
+
+           goback.
+
+       *> unit-test entry points below let a harness program PERFORM a
+       *> single DO-STUFF-n paragraph against known flag values,
+       *> without driving the whole MAIN chain end to end. each one
+       *> stages UT-FLAG-GROUP into flag-1 thru flag-6, PERFORMs its
+       *> paragraph, and returns straight away.
+       UT-ENTRY-DO-STUFF.
+       entry 'TS1-DO-STUFF' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff.
+           goback.
+
+       UT-ENTRY-DO-STUFF-2.
+       entry 'TS1-DO-STUFF-2' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-2.
+           goback.
+
+       UT-ENTRY-DO-STUFF-3.
+       entry 'TS1-DO-STUFF-3' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-3.
+           goback.
+
+       UT-ENTRY-DO-STUFF-4.
+       entry 'TS1-DO-STUFF-4' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-4.
+           goback.
+
+       UT-ENTRY-DO-STUFF-5.
+       entry 'TS1-DO-STUFF-5' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-5.
+           goback.
+
+       UT-ENTRY-DO-STUFF-6.
+       entry 'TS1-DO-STUFF-6' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-6.
+           goback.
+
+       UT-ENTRY-DO-STUFF-7.
+       entry 'TS1-DO-STUFF-7' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-7.
+           goback.
+
+       UT-ENTRY-DO-STUFF-8.
+       entry 'TS1-DO-STUFF-8' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-8.
+           goback.
+
+       UT-ENTRY-DO-STUFF-9.
+       entry 'TS1-DO-STUFF-9' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-9.
+           goback.
+
+       UT-ENTRY-DO-STUFF-10.
+       entry 'TS1-DO-STUFF-10' using ut-flag-group.
+           perform ut-stage-flags.
+           perform do-stuff-10.
+           goback.
+
+       UT-STAGE-FLAGS.
+           move ut-flag-1 to flag-1
+           move ut-flag-2 to flag-2
+           move ut-flag-3 to flag-3
+           move ut-flag-4 to flag-4
+           move ut-flag-5 to flag-5
+           move ut-flag-6 to flag-6
+           .
+
 007900 *> test handling of 'if', 'else', 'then'                         AST
 008000 DO-STUFF.                                                        DECAST
 008100                                                                  DECAST
@@ -211,34 +1407,52 @@
                                                                         AST
        do-stuff-3.                                                      AST
                                                                         AST
+           perform validate-category-code
+
            *> t21: linear nested if's.
            if not flag-1-valid
+               if not log-level-quiet
                display 't21: now is the winter'
                display 't21: of our discontent.'
+               end-if
            else if flag-2-valid
+               if not log-level-quiet
                display 't21: a quick brown fox'
                display 't21: jumped over the lazy dog'
                display 't21: and up a small hill'
+               end-if
            else if flag-3 = 'Y'
+               if not log-level-quiet
                display 't21: a thing of beauty is'
                display 't21: a joy forever'
                display 't21: it''s loveliness increases.'
+               end-if
            else if not flag-4 = 'Y'
+               if not log-level-quiet
                display 't21: it will never pass into nothingness'
                display 't21: but still will keep a bower'
                display 't21: quiet and safe for us.'
+               end-if
            else if flag-5 = 'Y' or flag-6 = 'Y'
+               if not log-level-quiet
                display 't21: it was a lover and his lass'
                display 't21: with a hey and ho and a '
-               display 't21: hey, nonino'                               AST
-               display 't21: that over the cornfield did pass.'         AST
-           else                                                         AST
+               display 't21: hey, nonino'
+               display 't21: that over the cornfield did pass.'
+               end-if
+           else
+               if not log-level-quiet
                display 't21: in the springtime'
                display 't21: the pretty little ringtime'
-               display 't21: yada yada yada'.
-           display 't21: shall i compare thee to a summer''s day?'      AST
-           display 't21: thou art more lovely and more temperate.'      AST
-           display 't21: rough winds do shake the darling buds of may.'.AST
+               display 't21: yada yada yada'
+               end-if
+           end-if
+           if not log-level-quiet
+           display 't21: shall i compare thee to a summer''s day?'
+           display 't21: thou art more lovely and more temperate.'
+           display 't21: rough winds do shake the darling buds of may.'
+           end-if
+           .
 
 
        do-stuff-4.
@@ -356,7 +1570,9 @@
        do-stuff-7.
            *> t28: test that dots within are not removed.
            move 123.45 to change-percent.
+           perform validate-change-percent.
            move 987.61 to change-percent.
+           perform validate-change-percent.
 
        *> non-inline performs. should not be terminated by
        *> end-perform, as GnuCOBOL 3.x will reject it.
@@ -405,72 +1621,132 @@
            *> t41                                                       AST
            perform varying idx-1 from 1 by 1
            until idx-1 > 4
-                 display 't41: look in thy glass and tell the face'
-           end-perform.                                                 AST
+                 if not log-level-quiet
+                     display 't41: look in thy glass and tell the face'
+                 end-if
+           end-perform                                                  AST
                                                                         AST
            *> t42                                                       AST
            perform varying idx-1 from 1 by 1
            until idx-1 > 4
+                 if not log-level-quiet
                  display 't42: thou viewest'
                  display 't42: now is the time that face should form'
                  display 't42: another.'
-           end-perform.
+                 end-if
+           end-perform
 
            *> t43
            perform
            with test after
            varying idx-1 from 1 by 1
            until idx-1 > 3
+                 if not log-level-quiet
                  display 't43: whose fresh repair if now thou not'
                  display 't43: renewest. thou dost beguild the world'
                  display 't43: unbless some mother.'
+                 end-if
            end-perform
 
            *> t44
-           move 1 to idx-1.
+           move 1 to idx-1
            perform                                                      AST
            until idx-1 > 3                                              AST
-               display "t44: for where is she so fair whose uneared"    AST
+               if not log-level-quiet
+                   display "t44: for where is she so fair whose uneared" AST
+               end-if
                add 1 to idx-1
            end-perform
 
            *> t45                                                       AST
-           move 1 to idx-1.                                             AST
+           move 1 to idx-1                                              AST
            perform                                                      AST
            with test after
            until idx-1 > 4
-               display "t45: womb disdains the tillage"
-               display "t45: of thy husbandry?"
+               if not log-level-quiet
+                   display "t45: womb disdains the tillage"
+                   display "t45: of thy husbandry?"
+               end-if
                compute idx-1 = idx-1 + 1
-           end-perform.
+           end-perform
 
            *> t46 : read/write/rewrite/start/search/call all
            *> have extremely similar patterns.
-           open input input-file.
-           perform until input-file-eof
-               read input-file
-                   at end
-                       set input-file-eof to true
-                   not at end
-                       display 't46: ' input-record
-           end-perform.
+           move zero to records-read-count
+           move zero to records-skipped-count
+           move zero to raw-record-number
+           move zero to since-last-checkpoint
+           move zero to reject-count
+           move zero to dup-check-count
+
+           if dry-run-mode
+               perform simulate-input-records
+           else
+               perform read-restart-checkpoint
 
-           close input-file.
+               *> one INPUT-FILE-PATH per PARAM when a list was passed
+               *> in, otherwise fall back to the single compiled-in
+               *> default. a '/'-prefixed entry (e.g. '/DRYRUN') is a
+               *> switch, not a file, and is skipped.
+               if param-count = 0
+                   move 1 to input-file-count
+               else
+                   move param-count to input-file-count
+               end-if
+
+               open output reject-file
+               set reject-file-is-open to true
+
+               perform varying input-file-idx from 1 by 1
+                   until input-file-idx > input-file-count
+                   if param(input-file-idx)(1:1) not = '/'
+                       if param-count > 0
+                           move param(input-file-idx) to input-file-path
+                       end-if
+                       perform read-one-input-file
+                   end-if
+               end-perform
+
+               close reject-file
+               set reject-file-is-open to false
+
+               *> flush the last open control-break group and reset
+               *> for the next time this paragraph runs.
+               if control-break-group-count > 0
+                   perform write-control-break-subtotal
+               end-if
+               set control-break-first-record to true
+
+               *> run completed cleanly; clear the checkpoint so the
+               *> next run starts from record one again.
+               move zero to raw-record-number
+               perform write-checkpoint
+           end-if
+
+           display records-read-count ' records read, '
+               records-skipped-count ' skipped, '
+               reject-count ' rejected'
                                                                         AST
                                                                         AST
            *> t47: test case where the end terminator is already presentAST
-           open input input-file.
-           perform until input-file-eof
-               read input-file
-                   at end                                               AST
-                       set input-file-eof to true                       AST
-                   not at end                                           AST
-                       display 't47: ' input-record
-                       continue *> no-op statement.
-               end-read
-           end-perform.
+           *> re-reads the same file list t46 just processed, one file
+           *> at a time, so a multi-file run's summary line below
+           *> reflects every file and not just the last one in the list.
+           move zero to records-read-count
+           move zero to records-skipped-count
 
-           close input-file.
+           perform varying input-file-idx from 1 by 1
+               until input-file-idx > input-file-count
+               if param(input-file-idx)(1:1) not = '/'
+                   if param-count > 0
+                       move param(input-file-idx) to input-file-path
+                   end-if
+                   perform reread-one-input-file-for-t47
+               end-if
+           end-perform
+
+           display records-read-count ' records read, '
+               records-skipped-count ' skipped'
 
 
 
@@ -502,6 +1778,15 @@
            display 't53: after conditional.'.
 
 
+       *> t60: period-end reconciliation, only reached when RUN-MODE
+       *> is MONTH-END or QUARTER-END.
+       do-stuff-11.
+           display 't60: period-end reconciliation for run-mode '
+               run-mode
+           display 't60: change-percent total for this run is '
+               change-percent-total
+           .
+
        more-stuff section.
            *> t53 -- '*' comments should be passed through, unmodified.
       * example of an '*' comment.

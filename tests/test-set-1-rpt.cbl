@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TEST-SET-1-RPT.
+000300 AUTHOR. AST.
+000400
+000500*> mod history:
+000600*>   2026-08-09 AST  first cut - reads the AUDIT-FILE trail that
+000700*>                   TEST-SET-1's MAIN writes and prints a
+000800*>                   one-page end-of-job summary ops can attach
+000900*>                   to the day's run log.
+001000
+001100 ENVIRONMENT DIVISION.
+001200
+001300 INPUT-OUTPUT SECTION.
+001400
+001500 FILE-CONTROL.
+001600
+001700     SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-PATH
+001800         ORGANIZATION IS LINE SEQUENTIAL
+001900         FILE STATUS IS AUDIT-FILE-STATUS.
+002000
+002100     SELECT FLAG-CONTROL-FILE ASSIGN TO FLAG-CONTROL-PATH
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS FLAG-CONTROL-STATUS.
+002400
+002500 DATA DIVISION.
+002600
+002700 FILE SECTION.
+002800
+002900 FD AUDIT-FILE.
+003000 01 AUDIT-RECORD PIC X(100).
+003100
+003200 FD FLAG-CONTROL-FILE.
+003300 01 FLAG-CONTROL-RECORD.
+003400     05 FCR-FLAG-1 PIC X.
+003500     05 FCR-FLAG-2 PIC X.
+003600     05 FCR-FLAG-3 PIC X.
+003700     05 FCR-FLAG-4 PIC X.
+003800     05 FCR-FLAG-5 PIC X.
+003900     05 FCR-FLAG-6 PIC X.
+004000
+004100 WORKING-STORAGE SECTION.
+004200
+004300 01 REPORT-VARS.
+004400     05 AUDIT-FILE-PATH PIC X(100) VALUE 'audit-trail.txt'.
+004500     05 AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+004600         88 AUDIT-FILE-OK VALUE '00'.
+004700     05 FLAG-CONTROL-PATH PIC X(100) VALUE 'flag-control.dat'.
+004800     05 FLAG-CONTROL-STATUS PIC XX VALUE SPACES.
+004900         88 FLAG-CONTROL-OK VALUE '00'.
+005000     05 PARAGRAPH-COUNT PIC 9(5) VALUE ZERO.
+005100     05 EOF-SWITCH PIC X VALUE 'N'.
+005200         88 AUDIT-FILE-EOF VALUE 'Y' FALSE 'N'.
+005300     05 REPORT-FLAG-1 PIC X VALUE 'N'.
+005400     05 REPORT-FLAG-2 PIC X VALUE 'N'.
+005500     05 REPORT-FLAG-3 PIC X VALUE 'N'.
+005600     05 REPORT-FLAG-4 PIC X VALUE 'N'.
+005700     05 REPORT-FLAG-5 PIC X VALUE 'N'.
+005800     05 REPORT-FLAG-6 PIC X VALUE 'N'.
+005900
+006000 PROCEDURE DIVISION.
+006100
+006200 MAIN.
+006300     DISPLAY '================================================'
+006400     DISPLAY 'TEST-SET-1-RPT : END-OF-JOB SUMMARY'
+006500     DISPLAY '================================================'
+006600
+006700     PERFORM READ-FLAG-SETTINGS
+006800     PERFORM PRINT-FLAG-SETTINGS
+006900     PERFORM PRINT-AUDIT-TRAIL
+007000
+007100     DISPLAY '------------------------------------------------'
+007200     DISPLAY 'TOTAL PARAGRAPHS PERFORMED: ' PARAGRAPH-COUNT
+007300     DISPLAY '================================================'
+007400
+007500     GOBACK
+007600     .
+007700
+007800*> picks up whichever flag-control.dat was staged for the run
+007900*> being reported on, so the summary shows the settings that
+008000*> were actually in effect.
+008100 READ-FLAG-SETTINGS.
+008200     OPEN INPUT FLAG-CONTROL-FILE
+008300     IF FLAG-CONTROL-OK
+008400         READ FLAG-CONTROL-FILE
+008500             AT END
+008600                 CONTINUE
+008700             NOT AT END
+008800                 MOVE FCR-FLAG-1 TO REPORT-FLAG-1
+008900                 MOVE FCR-FLAG-2 TO REPORT-FLAG-2
+009000                 MOVE FCR-FLAG-3 TO REPORT-FLAG-3
+009100                 MOVE FCR-FLAG-4 TO REPORT-FLAG-4
+009200                 MOVE FCR-FLAG-5 TO REPORT-FLAG-5
+009300                 MOVE FCR-FLAG-6 TO REPORT-FLAG-6
+009400         END-READ
+009500         CLOSE FLAG-CONTROL-FILE
+009600     END-IF
+009700     .
+009800
+009900 PRINT-FLAG-SETTINGS.
+010000     DISPLAY 'FLAG SETTINGS IN EFFECT:'
+010100     DISPLAY '  FLAG-1 = ' REPORT-FLAG-1 '  FLAG-2 = '
+010200         REPORT-FLAG-2 '  FLAG-3 = ' REPORT-FLAG-3
+010300     DISPLAY '  FLAG-4 = ' REPORT-FLAG-4 '  FLAG-5 = '
+010400         REPORT-FLAG-5 '  FLAG-6 = ' REPORT-FLAG-6
+010500     DISPLAY '------------------------------------------------'
+010600     .
+010700
+010800*> echoes each paragraph-performed line from the audit trail and
+010900*> tallies how many paragraphs ran.
+011000 PRINT-AUDIT-TRAIL.
+011100     OPEN INPUT AUDIT-FILE
+011200     IF NOT AUDIT-FILE-OK
+011300         DISPLAY 'TEST-SET-1-RPT: ' AUDIT-FILE-PATH
+011400             ' NOT FOUND (STATUS ' AUDIT-FILE-STATUS
+011500             '), NO AUDIT DETAIL AVAILABLE'
+011600     ELSE
+011700         DISPLAY 'PARAGRAPHS EXECUTED (FROM THE AUDIT TRAIL):'
+011800         PERFORM UNTIL AUDIT-FILE-EOF
+011900             READ AUDIT-FILE
+012000                 AT END
+012100                     SET AUDIT-FILE-EOF TO TRUE
+012200                 NOT AT END
+012250                     IF AUDIT-RECORD(1:7) NOT = 'CTLBRK '
+012280                         ADD 1 TO PARAGRAPH-COUNT
+012290                     END-IF
+012400                     DISPLAY '  ' AUDIT-RECORD
+012500         END-PERFORM
+012600         CLOSE AUDIT-FILE
+012700     END-IF
+012800     .

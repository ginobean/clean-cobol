@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TEST-SET-1-YOY.
+000300 AUTHOR. AST.
+000400
+000500*> mod history:
+000600*>   2026-08-09 AST  first cut - reads HISTORY-FILE (see
+000700*>                   TEST-SET-1's WRITE-CHANGE-PERCENT-HISTORY,
+000800*>                   which appends one date/percent line per
+000900*>                   valid change-percent) and prints a month-
+001000*>                   by-month side-by-side comparison of this
+001100*>                   year's average percentage change against
+001200*>                   last year's, so the manual spreadsheet kept
+001300*>                   for this comparison can be retired.
+001400
+001500 ENVIRONMENT DIVISION.
+001600
+001700 INPUT-OUTPUT SECTION.
+001800
+001900 FILE-CONTROL.
+002000
+002100*> same file TEST-SET-1's WRITE-CHANGE-PERCENT-HISTORY appends to.
+002200     SELECT HISTORY-FILE ASSIGN TO HISTORY-FILE-PATH
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS HISTORY-FILE-STATUS.
+002500
+002600 DATA DIVISION.
+002700
+002800 FILE SECTION.
+002900
+003000 FD HISTORY-FILE.
+003100 01 HISTORY-RECORD PIC X(40).
+003200
+003300 WORKING-STORAGE SECTION.
+003400
+003500 01 YOY-VARS.
+003600     05 HISTORY-FILE-PATH PIC X(100)
+003700         VALUE 'change-percent-history.txt'.
+003800     05 HISTORY-FILE-STATUS PIC XX VALUE SPACES.
+003900         88 HISTORY-FILE-OK VALUE '00'.
+004000     05 HISTORY-FILE-EOF-SW PIC X VALUE 'N'.
+004100         88 HISTORY-FILE-EOF VALUE 'Y' FALSE 'N'.
+004200
+004300     05 TODAY-DATE PIC 9(8) VALUE ZERO.
+004400     05 TODAY-DATE-VIEW REDEFINES TODAY-DATE.
+004500         10 TODAY-YEAR PIC 9(4).
+004600         10 TODAY-MONTH-DAY PIC 9(4).
+004700     05 YOY-CURR-YEAR PIC 9(4) VALUE ZERO.
+004800     05 YOY-PRIOR-YEAR PIC 9(4) VALUE ZERO.
+004900
+005000     05 YOY-LINES-READ-COUNT PIC 9(7) VALUE ZERO.
+005100
+005200*> one holding field HISTORY-LINE-VIEW parses; the caller moves
+005300*> the current record in here first, the same pattern TEST-SET-
+005400*> 1-RECON's ONE-AUDIT-RECORD uses ahead of SPLIT-CTLBRK-LINE.
+005500     05 ONE-HISTORY-RECORD PIC X(40).
+005600
+005700*> a group MOVE of ONE-HISTORY-RECORD into this view leaves the
+005800*> zoned-decimal bytes underneath HLV-YEAR/HLV-MONTH/HLV-DAY and
+005900*> HLV-PERCENT intact, so those fields are usable in arithmetic
+006000*> immediately afterward without any further conversion - no
+006100*> separate numeric MOVE or text-parsing paragraph is needed the
+006200*> way SPLIT-CTLBRK-LINE needs one for its alphanumeric CTLBRK
+006300*> lines.
+006400     05 HISTORY-LINE-VIEW REDEFINES ONE-HISTORY-RECORD.
+006500         10 HLV-DATE.
+006600             15 HLV-YEAR PIC 9(4).
+006700             15 HLV-MONTH PIC 9(2).
+006800             15 HLV-DAY PIC 9(2).
+006900         10 FILLER PIC X(01).
+007000         10 HLV-PERCENT PIC S9(3)V99.
+007100         10 FILLER PIC X(26).
+007200
+007300*> one entry per calendar month; HLV-MONTH is used directly as
+007400*> the subscript, so there's no separate lookup paragraph the way
+007500*> TEST-SET-1-RECON needs LOOK-UP-PRIOR-GROUP for its key table.
+007600     05 YOY-MONTH-TABLE.
+007700         10 YOY-MONTH-ENTRY OCCURS 12 TIMES
+007800                 INDEXED BY YOY-IDX.
+007900             15 YOY-CURR-TOTAL PIC S9(7)V99 VALUE ZERO.
+008000             15 YOY-CURR-COUNT PIC 9(5) VALUE ZERO.
+008100             15 YOY-PRIOR-TOTAL PIC S9(7)V99 VALUE ZERO.
+008200             15 YOY-PRIOR-COUNT PIC 9(5) VALUE ZERO.
+008300
+008400     05 YOY-CURR-AVERAGE PIC S9(3)V99 VALUE ZERO.
+008500     05 YOY-PRIOR-AVERAGE PIC S9(3)V99 VALUE ZERO.
+008600     05 YOY-DELTA PIC S9(3)V99 VALUE ZERO.
+008700
+008800 PROCEDURE DIVISION.
+008900
+009000 MAIN.
+009100     DISPLAY '================================================'
+009200     DISPLAY 'TEST-SET-1-YOY : YEAR-OVER-YEAR % CHANGE REPORT'
+009300     DISPLAY '================================================'
+009400
+009500     ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+009600     MOVE TODAY-YEAR TO YOY-CURR-YEAR
+009700     COMPUTE YOY-PRIOR-YEAR = YOY-CURR-YEAR - 1
+009800
+009900     PERFORM LOAD-HISTORY-FILE
+010000     PERFORM PRINT-YOY-REPORT
+010100
+010200     DISPLAY '================================================'
+010300
+010400     GOBACK
+010500     .
+010600
+010700*> reads HISTORY-FILE start to finish, filing each line's percent
+010800*> into YOY-MONTH-TABLE under YOY-CURR-YEAR or YOY-PRIOR-YEAR;
+010900*> any other year on file is outside this report and is skipped.
+011000 LOAD-HISTORY-FILE.
+011100     OPEN INPUT HISTORY-FILE
+011200     IF NOT HISTORY-FILE-OK
+011300         DISPLAY 'TEST-SET-1-YOY: ' HISTORY-FILE-PATH
+011400             ' NOT FOUND (STATUS ' HISTORY-FILE-STATUS
+011500             '), NOTHING TO REPORT'
+011600     ELSE
+011700         PERFORM UNTIL HISTORY-FILE-EOF
+011800             READ HISTORY-FILE
+011900                 AT END
+012000                     SET HISTORY-FILE-EOF TO TRUE
+012100                 NOT AT END
+012200                     MOVE HISTORY-RECORD TO ONE-HISTORY-RECORD
+012300                     ADD 1 TO YOY-LINES-READ-COUNT
+012400                     PERFORM FILE-ONE-HISTORY-LINE
+012500             END-READ
+012600         END-PERFORM
+012700         CLOSE HISTORY-FILE
+012800     END-IF
+012900     .
+013000
+013100*> buckets one parsed history line into YOY-MONTH-TABLE by
+013200*> HLV-MONTH, adding to the current- or prior-year side depending
+013300*> on HLV-YEAR; a line for any other year is left out of this
+013400*> report entirely.
+013500 FILE-ONE-HISTORY-LINE.
+013600     SET YOY-IDX TO HLV-MONTH
+013700     IF HLV-YEAR = YOY-CURR-YEAR
+013800         ADD HLV-PERCENT TO YOY-CURR-TOTAL(YOY-IDX)
+013900         ADD 1 TO YOY-CURR-COUNT(YOY-IDX)
+014000     ELSE
+014100         IF HLV-YEAR = YOY-PRIOR-YEAR
+014200             ADD HLV-PERCENT TO YOY-PRIOR-TOTAL(YOY-IDX)
+014300             ADD 1 TO YOY-PRIOR-COUNT(YOY-IDX)
+014400         END-IF
+014500     END-IF
+014600     .
+014700
+014800*> the side-by-side report itself, one line per calendar month;
+014900*> a month with no records on one side or the other shows a zero
+015000*> average rather than dividing by zero.
+015100 PRINT-YOY-REPORT.
+015200     DISPLAY 'YEAR ' YOY-CURR-YEAR ' VS YEAR ' YOY-PRIOR-YEAR
+015300     DISPLAY 'MONTH   THIS-YEAR-AVG   LAST-YEAR-AVG   DELTA'
+015400     PERFORM VARYING YOY-IDX FROM 1 BY 1 UNTIL YOY-IDX > 12
+015500         PERFORM COMPUTE-MONTH-AVERAGES
+015600         DISPLAY YOY-IDX SPACE SPACE SPACE
+015700             YOY-CURR-AVERAGE SPACE SPACE SPACE
+015800             YOY-PRIOR-AVERAGE SPACE SPACE SPACE
+015900             YOY-DELTA
+016000     END-PERFORM
+016100     DISPLAY '------------------------------------------------'
+016200     DISPLAY 'HISTORY LINES READ: ' YOY-LINES-READ-COUNT
+016300     .
+016400
+016500*> derives YOY-CURR-AVERAGE/YOY-PRIOR-AVERAGE/YOY-DELTA for the
+016600*> month at YOY-IDX, guarding each average against a zero count.
+016700 COMPUTE-MONTH-AVERAGES.
+016800     IF YOY-CURR-COUNT(YOY-IDX) = ZERO
+016900         MOVE ZERO TO YOY-CURR-AVERAGE
+017000     ELSE
+017100         COMPUTE YOY-CURR-AVERAGE ROUNDED =
+017200             YOY-CURR-TOTAL(YOY-IDX) / YOY-CURR-COUNT(YOY-IDX)
+017300     END-IF
+017400
+017500     IF YOY-PRIOR-COUNT(YOY-IDX) = ZERO
+017600         MOVE ZERO TO YOY-PRIOR-AVERAGE
+017700     ELSE
+017800         COMPUTE YOY-PRIOR-AVERAGE ROUNDED =
+017900             YOY-PRIOR-TOTAL(YOY-IDX) / YOY-PRIOR-COUNT(YOY-IDX)
+018000     END-IF
+018100
+018200     COMPUTE YOY-DELTA = YOY-CURR-AVERAGE - YOY-PRIOR-AVERAGE
+018300     .

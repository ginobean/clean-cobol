@@ -0,0 +1,258 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TEST-SET-1-RECON.
+000300 AUTHOR. AST.
+000400
+000500*> mod history:
+000600*>   2026-08-09 AST  first cut - reads yesterday's and today's
+000700*>                   AUDIT-FILE trails (see TEST-SET-1's
+000800*>                   WRITE-CONTROL-BREAK-SUBTOTAL, which now
+000900*>                   writes a CTLBRK line per control-break
+001000*>                   group) and reports any key whose amount
+001100*>                   moved by more than a configurable
+001200*>                   percentage, so ops can catch feed
+001300*>                   anomalies before they cascade into the
+001400*>                   next job in the chain.
+001500
+001600 ENVIRONMENT DIVISION.
+001700
+001800 INPUT-OUTPUT SECTION.
+001900
+002000 FILE-CONTROL.
+002100
+002200     SELECT PRIOR-AUDIT-FILE ASSIGN TO PRIOR-AUDIT-FILE-PATH
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS PRIOR-AUDIT-FILE-STATUS.
+002500
+002600     SELECT CURR-AUDIT-FILE ASSIGN TO CURR-AUDIT-FILE-PATH
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS CURR-AUDIT-FILE-STATUS.
+002900
+003000 DATA DIVISION.
+003100
+003200 FILE SECTION.
+003300
+003400 FD PRIOR-AUDIT-FILE.
+003500 01 PRIOR-AUDIT-RECORD PIC X(100).
+003600
+003700 FD CURR-AUDIT-FILE.
+003800 01 CURR-AUDIT-RECORD PIC X(100).
+003900
+004000 WORKING-STORAGE SECTION.
+004100
+004200 01 RECON-VARS.
+004300     05 PRIOR-AUDIT-FILE-PATH PIC X(100)
+004400         VALUE 'audit-trail-prior.txt'.
+004500     05 PRIOR-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+004600         88 PRIOR-AUDIT-FILE-OK VALUE '00'.
+004700     05 CURR-AUDIT-FILE-PATH PIC X(100)
+004800         VALUE 'audit-trail.txt'.
+004900     05 CURR-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+005000         88 CURR-AUDIT-FILE-OK VALUE '00'.
+005100     05 PRIOR-AUDIT-EOF-SW PIC X VALUE 'N'.
+005200         88 PRIOR-AUDIT-EOF VALUE 'Y' FALSE 'N'.
+005300     05 CURR-AUDIT-EOF-SW PIC X VALUE 'N'.
+005400         88 CURR-AUDIT-EOF VALUE 'Y' FALSE 'N'.
+005500
+005600*> the move-threshold ops cares about; a key whose amount moved
+005700*> by more than this many percent between the two runs gets
+005800*> flagged. kept as a separate working field (rather than a
+005900*> literal in the COMPUTE) so a future run can tune it without
+006000*> a recompile.
+006100     05 RECON-THRESHOLD-PERCENT PIC 9(3)V99 VALUE 10.00.
+006200
+006300     05 RECON-GROUP-COUNT PIC 9(5) VALUE ZERO.
+006350     05 RECON-COMPARED-COUNT PIC 9(5) VALUE ZERO.
+006400     05 RECON-MOVED-COUNT PIC 9(5) VALUE ZERO.
+006500
+006600*> one table entry per CTLBRK key seen in PRIOR-AUDIT-FILE,
+006700*> carrying its amount forward until CURR-AUDIT-FILE is scanned
+006800*> for the same key.
+006900     05 PRIOR-GROUP-MAX PIC 9(5) VALUE 500.
+007000     05 PRIOR-GROUP-TABLE.
+007100         10 PRIOR-GROUP-ENTRY OCCURS 500 TIMES
+007200                 INDEXED BY PRIOR-GROUP-IDX.
+007300             15 PRIOR-GROUP-KEY PIC X(10).
+007400             15 PRIOR-GROUP-AMOUNT PIC S9(9)V99.
+007500
+007600     05 SCAN-IDX PIC 9(5) VALUE ZERO.
+007700     05 FOUND-SW PIC X VALUE 'N'.
+007800         88 PRIOR-GROUP-FOUND VALUE 'Y' FALSE 'N'.
+007900     05 FOUND-IDX PIC 9(5) VALUE ZERO.
+008000
+008050*> common holding field SPLIT-CTLBRK-LINE parses; the caller
+008060*> moves whichever file's current record in here first.
+008070     05 ONE-AUDIT-RECORD PIC X(100).
+008080
+008100*> parsed out of ONE-AUDIT-RECORD by SPLIT-CTLBRK-LINE.
+008200     05 CTLBRK-LINE-KEY PIC X(10).
+008300     05 CTLBRK-LINE-AMOUNT PIC S9(9)V99.
+008310*> holds the AMOUNT= text in the same NUMERIC-EDITED picture
+008320*> WRITE-CONTROL-BREAK-SUBTOTAL used to build it (CONTROL-
+008330*> BREAK-AMOUNT-DISPLAY), so the MOVE below into CTLBRK-LINE-
+008340*> AMOUNT properly de-edits the sign and decimal point instead
+008350*> of copying the punctuation straight into a numeric field.
+008360     05 CTLBRK-LINE-AMOUNT-EDIT PIC -(8)9.99.
+008400     05 CTLBRK-IS-VALID-SW PIC X VALUE 'N'.
+008500         88 CTLBRK-LINE-IS-VALID VALUE 'Y' FALSE 'N'.
+008600     05 EQUAL-SIGN-POS PIC 9(3) VALUE ZERO.
+008700
+008800*> the percentage-move test itself, computed as an absolute
+008900*> value so a drop counts the same as a rise.
+009000     05 RECON-DELTA-AMOUNT PIC S9(9)V99 VALUE ZERO.
+009100     05 RECON-DELTA-PERCENT PIC S9(5)V99 VALUE ZERO.
+009200
+009300 PROCEDURE DIVISION.
+009400
+009500 MAIN.
+009600     DISPLAY '================================================'
+009700     DISPLAY 'TEST-SET-1-RECON : CONTROL-BREAK RECONCILIATION'
+009800     DISPLAY '================================================'
+009900
+010000     PERFORM LOAD-PRIOR-GROUPS
+010100     PERFORM COMPARE-CURRENT-GROUPS
+010200
+010300     DISPLAY '------------------------------------------------'
+010350     DISPLAY 'GROUPS LOADED FROM PRIOR FILE: ' RECON-GROUP-COUNT
+010390     DISPLAY 'GROUPS COMPARED: ' RECON-COMPARED-COUNT
+010500     DISPLAY 'GROUPS OVER THE ' RECON-THRESHOLD-PERCENT
+010600         '% THRESHOLD: ' RECON-MOVED-COUNT
+010700     DISPLAY '================================================'
+010800
+010900     GOBACK
+011000     .
+011100
+011200*> loads every CTLBRK key/amount out of yesterday's audit trail
+011300*> into PRIOR-GROUP-TABLE, so COMPARE-CURRENT-GROUPS can look
+011400*> each of today's groups up by key.
+011500 LOAD-PRIOR-GROUPS.
+011600     OPEN INPUT PRIOR-AUDIT-FILE
+011700     IF NOT PRIOR-AUDIT-FILE-OK
+011800         DISPLAY 'TEST-SET-1-RECON: ' PRIOR-AUDIT-FILE-PATH
+011900             ' NOT FOUND (STATUS ' PRIOR-AUDIT-FILE-STATUS
+012000             '), NOTHING TO COMPARE AGAINST'
+012100     ELSE
+012200         PERFORM UNTIL PRIOR-AUDIT-EOF
+012300             READ PRIOR-AUDIT-FILE
+012400                 AT END
+012500                     SET PRIOR-AUDIT-EOF TO TRUE
+012600                 NOT AT END
+012650                     MOVE PRIOR-AUDIT-RECORD TO ONE-AUDIT-RECORD
+012700                     PERFORM SPLIT-CTLBRK-LINE
+012900                     IF CTLBRK-LINE-IS-VALID
+013000                         PERFORM STORE-PRIOR-GROUP
+013100                     END-IF
+013200             END-READ
+013300         END-PERFORM
+013400         CLOSE PRIOR-AUDIT-FILE
+013500     END-IF
+013600     .
+013700
+013800*> appends one parsed CTLBRK key/amount to PRIOR-GROUP-TABLE,
+013900*> as long as there's still room left in it.
+014000 STORE-PRIOR-GROUP.
+014100     IF RECON-GROUP-COUNT < PRIOR-GROUP-MAX
+014200         ADD 1 TO RECON-GROUP-COUNT
+014300         SET PRIOR-GROUP-IDX TO RECON-GROUP-COUNT
+014400         MOVE CTLBRK-LINE-KEY TO PRIOR-GROUP-KEY(PRIOR-GROUP-IDX)
+014500         MOVE CTLBRK-LINE-AMOUNT
+014600             TO PRIOR-GROUP-AMOUNT(PRIOR-GROUP-IDX)
+014700     END-IF
+014800     .
+014900
+015000*> scans today's audit trail for CTLBRK lines and, for each key
+015100*> that also appeared in yesterday's run, flags any move over
+015200*> RECON-THRESHOLD-PERCENT.
+015300 COMPARE-CURRENT-GROUPS.
+015400     OPEN INPUT CURR-AUDIT-FILE
+015500     IF NOT CURR-AUDIT-FILE-OK
+015600         DISPLAY 'TEST-SET-1-RECON: ' CURR-AUDIT-FILE-PATH
+015700             ' NOT FOUND (STATUS ' CURR-AUDIT-FILE-STATUS
+015800             '), NOTHING TO COMPARE'
+015900     ELSE
+016000         PERFORM UNTIL CURR-AUDIT-EOF
+016100             READ CURR-AUDIT-FILE
+016200                 AT END
+016300                     SET CURR-AUDIT-EOF TO TRUE
+016400                 NOT AT END
+016450                     MOVE CURR-AUDIT-RECORD TO ONE-AUDIT-RECORD
+016500                     PERFORM SPLIT-CTLBRK-LINE
+016700                     IF CTLBRK-LINE-IS-VALID
+016800                         PERFORM LOOK-UP-PRIOR-GROUP
+016900                         IF PRIOR-GROUP-FOUND
+016950                             ADD 1 TO RECON-COMPARED-COUNT
+017000                             PERFORM CHECK-GROUP-MOVE
+017100                         END-IF
+017200                     END-IF
+017300             END-READ
+017400         END-PERFORM
+017500         CLOSE CURR-AUDIT-FILE
+017600     END-IF
+017700     .
+017800
+017900*> pulls CTLBRK-LINE-KEY and CTLBRK-LINE-AMOUNT out of one
+018000*> 'CTLBRK KEY=xxxxxxxxxx COUNT=nnnnnnnnn AMOUNT=nnnnnnnnn.nn'
+018100*> audit-trail line; any other line in the file (the per-
+018200*> paragraph 'ELAPSED=' lines WRITE-AUDIT-LINE also writes)
+018300*> is simply skipped.
+018400 SPLIT-CTLBRK-LINE.
+018500     SET CTLBRK-LINE-IS-VALID TO FALSE
+018600     MOVE SPACES TO CTLBRK-LINE-KEY
+018700     MOVE ZERO TO CTLBRK-LINE-AMOUNT
+018800
+018900     IF ONE-AUDIT-RECORD(1:7) = 'CTLBRK '
+019000         MOVE ONE-AUDIT-RECORD(12:10) TO CTLBRK-LINE-KEY
+019100         MOVE ZERO TO EQUAL-SIGN-POS
+019200         INSPECT ONE-AUDIT-RECORD TALLYING EQUAL-SIGN-POS
+019300             FOR CHARACTERS BEFORE ' AMOUNT='
+019400         IF EQUAL-SIGN-POS > ZERO
+019500             ADD 9 TO EQUAL-SIGN-POS
+019600             MOVE ONE-AUDIT-RECORD(EQUAL-SIGN-POS:12)
+019650                 TO CTLBRK-LINE-AMOUNT-EDIT
+019680             MOVE CTLBRK-LINE-AMOUNT-EDIT TO CTLBRK-LINE-AMOUNT
+019800             SET CTLBRK-LINE-IS-VALID TO TRUE
+019900         END-IF
+020000     END-IF
+020100     .
+020200
+020300*> linear scan of PRIOR-GROUP-TABLE for CTLBRK-LINE-KEY; small
+020400*> table, same approach TEST-SET-1's CHECK-FOR-DUPLICATE-KEY
+020500*> uses for its in-memory key lookup.
+020600 LOOK-UP-PRIOR-GROUP.
+020700     SET PRIOR-GROUP-FOUND TO FALSE
+020800     MOVE ZERO TO FOUND-IDX
+020900     PERFORM VARYING SCAN-IDX FROM 1 BY 1
+021000             UNTIL SCAN-IDX > RECON-GROUP-COUNT
+021100         IF PRIOR-GROUP-KEY(SCAN-IDX) = CTLBRK-LINE-KEY
+021200             SET PRIOR-GROUP-FOUND TO TRUE
+021300             MOVE SCAN-IDX TO FOUND-IDX
+021400         END-IF
+021500     END-PERFORM
+021600     .
+021700
+021800*> compares today's amount for this key against yesterday's and
+021900*> reports it when the move exceeds RECON-THRESHOLD-PERCENT. a
+022000*> zero PRIOR-GROUP-AMOUNT can't meaningfully express a percent
+022100*> move, so that case is reported outright instead of dividing
+022200*> by zero.
+022300 CHECK-GROUP-MOVE.
+022400     IF PRIOR-GROUP-AMOUNT(FOUND-IDX) = ZERO
+022500         IF CTLBRK-LINE-AMOUNT NOT = ZERO
+022600             ADD 1 TO RECON-MOVED-COUNT
+022700             DISPLAY 'TEST-SET-1-RECON: KEY ' CTLBRK-LINE-KEY
+022800                 ' MOVED FROM ZERO TO ' CTLBRK-LINE-AMOUNT
+022900         END-IF
+023000     ELSE
+023100         COMPUTE RECON-DELTA-AMOUNT =
+023200             CTLBRK-LINE-AMOUNT - PRIOR-GROUP-AMOUNT(FOUND-IDX)
+023300         COMPUTE RECON-DELTA-PERCENT =
+023400             FUNCTION ABS(RECON-DELTA-AMOUNT) * 100
+023500             / FUNCTION ABS(PRIOR-GROUP-AMOUNT(FOUND-IDX))
+023600         IF RECON-DELTA-PERCENT > RECON-THRESHOLD-PERCENT
+023700             ADD 1 TO RECON-MOVED-COUNT
+023800             DISPLAY 'TEST-SET-1-RECON: KEY ' CTLBRK-LINE-KEY
+023900                 ' MOVED ' RECON-DELTA-PERCENT '% - WAS '
+024000                 PRIOR-GROUP-AMOUNT(FOUND-IDX) ' NOW '
+024100                 CTLBRK-LINE-AMOUNT
+024200         END-IF
+024300     END-IF
+024400     .

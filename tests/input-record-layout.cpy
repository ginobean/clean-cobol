@@ -0,0 +1,21 @@
+
+       *> named-field view of INPUT-RECORD (FD INPUT-FILE), so
+       *> downstream validation and the reject-file work can reference
+       *> fields by name instead of DISPLAYing the raw 80 bytes.
+       *>
+       *> mod history:
+       *>   2026-08-09 AST  first cut - key/amount/date/status, with
+       *>                   the rest of the 80-byte record left as
+       *>                   FILLER until a real feed layout is handed
+       *>                   down from upstream.
+
+       01 input-record-layout redefines input-record.
+           05 ir-key pic x(10).
+           05 ir-amount pic s9(7)v99.
+           05 ir-date pic 9(8).
+               88 ir-date-supplied value 00000001 thru 99999999.
+           05 ir-status pic x(01).
+               88 ir-status-active value 'A'.
+               88 ir-status-closed value 'C'.
+               88 ir-status-pending value 'P'.
+           05 filler pic x(52).

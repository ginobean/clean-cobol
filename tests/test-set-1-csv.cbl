@@ -0,0 +1,156 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TEST-SET-1-CSV.
+000300 AUTHOR. AST.
+000400
+000500*> mod history:
+000600*>   2026-08-09 AST  first cut - a standalone step run after
+000700*>                   MAIN completes that converts the fixed-
+000800*>                   format AUDIT-FILE trail into a CSV file
+000900*>                   with a header row, for the monitoring
+001000*>                   team's dashboard tooling to pick up
+001100*>                   without a bespoke parser.
+001200
+001300 ENVIRONMENT DIVISION.
+001400
+001500 INPUT-OUTPUT SECTION.
+001600
+001700 FILE-CONTROL.
+001800
+001900     SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-PATH
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS AUDIT-FILE-STATUS.
+002200
+002300     SELECT AUDIT-CSV-FILE ASSIGN TO AUDIT-CSV-FILE-PATH
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS AUDIT-CSV-FILE-STATUS.
+002600
+002700 DATA DIVISION.
+002800
+002900 FILE SECTION.
+003000
+003100 FD AUDIT-FILE.
+003200 01 AUDIT-RECORD PIC X(100).
+003300
+003400 FD AUDIT-CSV-FILE.
+003500 01 AUDIT-CSV-RECORD PIC X(200).
+003600
+003700 WORKING-STORAGE SECTION.
+003800
+003900 01 CSV-VARS.
+004000     05 AUDIT-FILE-PATH PIC X(100) VALUE 'audit-trail.txt'.
+004100     05 AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+004200         88 AUDIT-FILE-OK VALUE '00'.
+004300     05 AUDIT-CSV-FILE-PATH PIC X(100)
+004400         VALUE 'audit-trail.csv'.
+004500     05 AUDIT-CSV-FILE-STATUS PIC XX VALUE SPACES.
+004600         88 AUDIT-CSV-FILE-OK VALUE '00'.
+004700     05 AUDIT-FILE-EOF-SW PIC X VALUE 'N'.
+004800         88 AUDIT-FILE-EOF VALUE 'Y' FALSE 'N'.
+004900     05 AUDIT-LINE-COUNT PIC 9(7) VALUE ZERO.
+005000
+005100*> WRITE-AUDIT-LINE builds an 'ELAPSED=' line as fixed-position
+005200*> fields (it uses STRING ... DELIMITED BY SIZE throughout, so
+005300*> AUDIT-PARA-NAME's full PIC X(20) width, spaces and all,
+005400*> lands at the same offset every time); these REDEFINES give
+005500*> those offsets field names instead of hardcoded substrings.
+005600     05 ELAPSED-LINE-VIEW.
+005700         10 ELV-DATE PIC X(08).
+005800         10 FILLER PIC X(01).
+005900         10 ELV-TIME PIC X(08).
+006000         10 FILLER PIC X(01).
+006100         10 ELV-PARA-NAME PIC X(20).
+006200         10 FILLER PIC X(09).
+006300         10 ELV-ELAPSED PIC X(08).
+006400         10 FILLER PIC X(45).
+006500
+006600*> WRITE-CONTROL-BREAK-SUBTOTAL's 'CTLBRK' line, same idea.
+006700     05 CTLBRK-LINE-VIEW REDEFINES ELAPSED-LINE-VIEW.
+006800         10 FILLER PIC X(11).
+006900         10 CLV-KEY PIC X(10).
+007000         10 FILLER PIC X(07).
+007100         10 CLV-COUNT PIC X(09).
+007200         10 FILLER PIC X(08).
+007300         10 CLV-AMOUNT PIC X(12).
+007400         10 FILLER PIC X(43).
+007500
+007600     05 CSV-LINE PIC X(200) VALUE SPACES.
+007700
+007800 PROCEDURE DIVISION.
+007900
+008000 MAIN.
+008100     DISPLAY '================================================'
+008200     DISPLAY 'TEST-SET-1-CSV : AUDIT TRAIL CSV EXPORT'
+008300     DISPLAY '================================================'
+008400
+008500     PERFORM EXPORT-AUDIT-TRAIL-TO-CSV
+008600
+008700     DISPLAY 'TEST-SET-1-CSV: ' AUDIT-LINE-COUNT
+008800         ' LINES WRITTEN TO ' AUDIT-CSV-FILE-PATH
+008900     DISPLAY '================================================'
+009000
+009100     GOBACK
+009200     .
+009300
+009400*> reads AUDIT-FILE start to finish, classifying and converting
+009500*> one line at a time into AUDIT-CSV-FILE. left as one paragraph
+009600*> (rather than TEST-SET-1-RPT/TEST-SET-1-RECON's open/read-loop/
+009700*> close split across several) since there's only the one file
+009800*> pair to drive here.
+009900 EXPORT-AUDIT-TRAIL-TO-CSV.
+010000     OPEN INPUT AUDIT-FILE
+010100     IF NOT AUDIT-FILE-OK
+010200         DISPLAY 'TEST-SET-1-CSV: ' AUDIT-FILE-PATH
+010300             ' NOT FOUND (STATUS ' AUDIT-FILE-STATUS ')'
+010400     ELSE
+010500         OPEN OUTPUT AUDIT-CSV-FILE
+010600         STRING 'LINE-TYPE,DATE,TIME,PARAGRAPH,ELAPSED,'
+010700             'CTLBRK-KEY,CTLBRK-COUNT,CTLBRK-AMOUNT'
+010800             DELIMITED BY SIZE INTO CSV-LINE
+010900         WRITE AUDIT-CSV-RECORD FROM CSV-LINE
+011000
+011100         PERFORM UNTIL AUDIT-FILE-EOF
+011200             READ AUDIT-FILE
+011300                 AT END
+011400                     SET AUDIT-FILE-EOF TO TRUE
+011500                 NOT AT END
+011600                     PERFORM CONVERT-ONE-LINE-TO-CSV
+011700                     ADD 1 TO AUDIT-LINE-COUNT
+011800             END-READ
+011900         END-PERFORM
+012000
+012100         CLOSE AUDIT-FILE
+012200         CLOSE AUDIT-CSV-FILE
+012300     END-IF
+012400     .
+012500
+012600*> classifies AUDIT-RECORD as a CTLBRK line or an ELAPSED line
+012700*> (the only two kinds WRITE-AUDIT-LINE and WRITE-CONTROL-BREAK-
+012800*> SUBTOTAL ever write) and builds the matching CSV row, leaving
+012900*> the columns that don't apply to that row blank.
+013000 CONVERT-ONE-LINE-TO-CSV.
+013100     MOVE AUDIT-RECORD TO ELAPSED-LINE-VIEW
+013200     MOVE SPACES TO CSV-LINE
+013300
+013400     IF AUDIT-RECORD(1:7) = 'CTLBRK '
+013500         STRING 'CTLBRK,,,,,' DELIMITED BY SIZE
+013600             CLV-KEY DELIMITED BY SIZE
+013700             ',' DELIMITED BY SIZE
+013800             CLV-COUNT DELIMITED BY SIZE
+013900             ',' DELIMITED BY SIZE
+014000             CLV-AMOUNT DELIMITED BY SIZE
+014100             INTO CSV-LINE
+014200     ELSE
+014300         STRING 'ELAPSED,' DELIMITED BY SIZE
+014400             ELV-DATE DELIMITED BY SIZE
+014500             ',' DELIMITED BY SIZE
+014600             ELV-TIME DELIMITED BY SIZE
+014700             ',' DELIMITED BY SIZE
+014800             ELV-PARA-NAME DELIMITED BY SIZE
+014900             ',' DELIMITED BY SIZE
+015000             ELV-ELAPSED DELIMITED BY SIZE
+015100             ',,,' DELIMITED BY SIZE
+015200             INTO CSV-LINE
+015300     END-IF
+015400
+015500     WRITE AUDIT-CSV-RECORD FROM CSV-LINE
+015600     .

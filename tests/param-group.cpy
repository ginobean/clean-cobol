@@ -1,7 +1,21 @@
 
        *> used by process-command-args.cbl as well as apps that
        *> call process-command-args.
+       *>
+       *> mod history:
+       *>   2026-08-09 AST  bumped PARAM from 10 to 25 OCCURS; the
+       *>                   TEST-SET-1 nightly driver now chains more
+       *>                   than 10 flags and was getting silently
+       *>                   truncated by PROCESS-COMMAND-ARGS.
+       *>   2026-08-09 AST  added PARAM-EXCEPTION so PROCESS-COMMAND-
+       *>                   ARGS has a way to flag a malformed
+       *>                   argument back to its caller.
+       *>   2026-08-09 AST  gave PARAM-COUNT a VALUE ZERO so callers
+       *>                   that never ACCEPT it (e.g. the unit-test
+       *>                   entry points) don't inherit garbage.
 
        01 param-group.
-           05 param-count pic 99.
-           05 param pic x(256) occurs 10 times.
+           05 param-count pic 99 value zero.
+           05 param pic x(256) occurs 25 times.
+           05 param-exception pic x value 'N'.
+               88 param-exception-raised value 'Y' false 'N'.

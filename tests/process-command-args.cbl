@@ -0,0 +1,176 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PROCESS-COMMAND-ARGS.
+000300 AUTHOR. AST.
+000400
+000500*> mod history:
+000600*>   2026-08-09 AST  bumped the accepted argument count to match
+000700*>                   param-group.cpy's new 25-occurrence table and
+000800*>                   warn instead of silently truncating.
+000850*>   2026-08-09 AST  added a '/TRACE' first-argument dump mode.
+000860*>   2026-08-09 AST  added EDIT-ARGUMENT: blank and over-length
+000870*>                   arguments now raise PARAM-EXCEPTION instead
+000880*>                   of flowing through to the caller.
+000890*>   2026-08-09 AST  ARG-LEN is now actually captured and checked
+000900*>                   against PARAM's 256-byte width; widened it
+000910*>                   from PIC 9(2), which could never have held
+000920*>                   256 in the first place.
+000930*>   2026-08-09 AST  added a '/CTLFILE=' mode: when the first
+000940*>                   argument starts with it, the rest of the
+000950*>                   parameter list is read from the named
+000960*>                   control file instead of ARGUMENT-VALUE, so
+000970*>                   an overnight chain's parameters can be kept
+000980*>                   in a versioned file and audited after the
+000990*>                   fact.
+000991*>   2026-08-09 AST  zero arguments now raises PARAM-EXCEPTION
+000992*>                   instead of silently GOBACKing - several of
+000993*>                   our jobs treat no-arguments as a
+000994*>                   misconfiguration rather than a valid no-op.
+000950
+001000 ENVIRONMENT DIVISION.
+001100
+001150 INPUT-OUTPUT SECTION.
+001160
+001170 FILE-CONTROL.
+001180
+001190*> named by the '/CTLFILE=' argument; one PARAM value per line.
+001200     SELECT CTL-FILE ASSIGN TO CTL-FILE-PATH
+001210         ORGANIZATION IS LINE SEQUENTIAL
+001220         FILE STATUS IS CTL-FILE-STATUS.
+001230
+001240 DATA DIVISION.
+001250
+001260 FILE SECTION.
+001270
+001280 FD CTL-FILE.
+001290 01 CTL-FILE-RECORD PIC X(256).
+001300
+001400 WORKING-STORAGE SECTION.
+001500
+001600 01 MISC-VARS.
+001700     05 IDX PIC 9(2).
+001800     05 ARG-LEN PIC 9(3) VALUE ZERO.
+001900     05 MAX-PARAM PIC 9(2) VALUE 25.
+001950     05 MAX-ARG-LEN PIC 9(3) VALUE 200.
+001970     05 CTL-FILE-PATH PIC X(100) VALUE SPACES.
+001980     05 CTL-FILE-STATUS PIC XX VALUE SPACES.
+001990         88 CTL-FILE-OK VALUE '00'.
+       COPY "eof-switch-style.cpy"
+           REPLACING ==:SWITCH:== BY ==CTL-FILE-EOF-SW==
+                     ==:COND:==   BY ==CTL-FILE-EOF==.
+002000
+002100 LINKAGE SECTION.
+002200
+002300 COPY "param-group.cpy".
+002400
+002500 PROCEDURE DIVISION USING PARAM-GROUP.
+002600
+002700 MAIN.
+002800
+002900     ACCEPT PARAM-COUNT FROM ARGUMENT-NUMBER
+003000
+003100     IF PARAM-COUNT > MAX-PARAM
+003200         DISPLAY 'PROCESS-COMMAND-ARGS: WARNING - ' PARAM-COUNT
+003300             ' ARGUMENTS PASSED, ONLY THE FIRST ' MAX-PARAM
+003400             ' WILL BE PROCESSED'
+003500         MOVE MAX-PARAM TO PARAM-COUNT
+003600     END-IF
+003650
+003660     IF PARAM-COUNT = ZERO
+003670         DISPLAY 'PROCESS-COMMAND-ARGS: WARNING - NO ARGUMENTS '
+003680             'WERE PASSED'
+003690         SET PARAM-EXCEPTION-RAISED TO TRUE
+003695     END-IF
+003700
+003800     IF PARAM-COUNT > 0
+003810         ACCEPT PARAM(1) FROM ARGUMENT-VALUE
+003820     END-IF
+003830
+003840     IF PARAM-COUNT > 0 AND PARAM(1)(1:9) = '/CTLFILE='
+003850         MOVE PARAM(1)(10:100) TO CTL-FILE-PATH
+003860         PERFORM READ-CONTROL-FILE
+003870     ELSE
+003880         IF PARAM-COUNT > 0
+003890             MOVE 1 TO IDX
+003900             PERFORM EDIT-ARGUMENT
+003910             INSPECT PARAM(1)
+003920                 REPLACING TRAILING SPACE BY X'00'
+003930         END-IF
+003940
+003950         PERFORM
+003960             VARYING IDX FROM 2 BY 1
+003970             UNTIL IDX > PARAM-COUNT
+003980             ACCEPT PARAM(IDX) FROM ARGUMENT-VALUE
+003990             PERFORM EDIT-ARGUMENT
+004000             *> null terminate each argument.
+004010             INSPECT PARAM(IDX)
+004020                 REPLACING TRAILING SPACE BY X'00'
+004030         END-PERFORM
+004040     END-IF
+004050
+004610     IF PARAM-COUNT > 0 AND PARAM(1)(1:6) = '/TRACE'
+004620         PERFORM TRACE-DUMP
+004630     END-IF
+
+004640
+004700     GOBACK
+004800     .
+004900
+004850*> reads PARAM values one per line from CTL-FILE-PATH instead
+004860*> of ARGUMENT-VALUE, so an overnight chain's parameters can be
+004870*> kept in a versioned file and audited after the fact.
+004880 READ-CONTROL-FILE.
+004890     MOVE ZERO TO PARAM-COUNT
+004900     OPEN INPUT CTL-FILE
+004910     IF NOT CTL-FILE-OK
+004920         DISPLAY 'PROCESS-COMMAND-ARGS: WARNING - CONTROL FILE '
+004930             CTL-FILE-PATH ' NOT FOUND (STATUS ' CTL-FILE-STATUS
+004940             ')'
+004950         SET PARAM-EXCEPTION-RAISED TO TRUE
+004960     ELSE
+004970         MOVE 1 TO IDX
+004980         PERFORM UNTIL CTL-FILE-EOF OR IDX > MAX-PARAM
+004990             READ CTL-FILE
+005000                 AT END
+005010                     SET CTL-FILE-EOF TO TRUE
+005020                 NOT AT END
+005030                     MOVE CTL-FILE-RECORD TO PARAM(IDX)
+005040                     PERFORM EDIT-ARGUMENT
+005050                     INSPECT PARAM(IDX)
+005060                         REPLACING TRAILING SPACE BY X'00'
+005070                     ADD 1 TO PARAM-COUNT
+005080                     ADD 1 TO IDX
+005090             END-READ
+005100         END-PERFORM
+005110         CLOSE CTL-FILE
+005120     END-IF
+005130     .
+
+005000*> dumps each argument that actually landed in PARAM-GROUP, for
+005100*> diagnosing a scheduled run that behaved oddly.
+005200 TRACE-DUMP.
+005300     PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > PARAM-COUNT
+005400         DISPLAY 'PROCESS-COMMAND-ARGS: PARAM(' IDX ') = '
+005500             PARAM(IDX)
+005600     END-PERFORM
+005700     .
+005800
+005900*> flags an obviously malformed argument - blank, or longer than
+006000*> our configurable business maximum - back to the caller via
+006100*> PARAM-EXCEPTION, instead of letting it flow through silently.
+006200 EDIT-ARGUMENT.
+006300     MOVE ZERO TO ARG-LEN
+006400     COMPUTE ARG-LEN = FUNCTION LENGTH(FUNCTION TRIM(PARAM(IDX)))
+006600
+006700     IF ARG-LEN = ZERO
+006800         DISPLAY 'PROCESS-COMMAND-ARGS: WARNING - ARGUMENT '
+006900             IDX ' IS BLANK'
+007000         SET PARAM-EXCEPTION-RAISED TO TRUE
+007100     END-IF
+007200
+007300     IF ARG-LEN > MAX-ARG-LEN
+007400         DISPLAY 'PROCESS-COMMAND-ARGS: WARNING - ARGUMENT '
+007500             IDX ' IS ' ARG-LEN ' BYTES, OVER THE ' MAX-ARG-LEN
+007600             ' BYTE LIMIT'
+007700         SET PARAM-EXCEPTION-RAISED TO TRUE
+007800     END-IF
+007940     .

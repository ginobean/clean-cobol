@@ -0,0 +1,18 @@
+
+       *> alternate view of INPUT-RECORD (FD INPUT-FILE) for the
+       *> file-level trailer record that closes out an INPUT-FILE
+       *> feed: TR-RECORD-COUNT and TR-CHECKSUM are validated against
+       *> what READ-ONE-INPUT-FILE actually counted/summed, so a
+       *> truncated or corrupted feed is caught explicitly instead of
+       *> just looking like "fewer records than usual".
+       *>
+       *> mod history:
+       *>   2026-08-09 AST  first cut - same 10/9/9/52 byte split as
+       *>                   input-record-layout.cpy so both views line
+       *>                   up over the same 80-byte INPUT-RECORD.
+
+       01 trailer-record-layout redefines input-record.
+           05 tr-key pic x(10).
+           05 tr-record-count pic 9(09).
+           05 tr-checksum pic s9(7)v99.
+           05 filler pic x(52).

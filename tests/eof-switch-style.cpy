@@ -0,0 +1,14 @@
+
+       *> shared end-of-file switch pattern for any program that
+       *> reads a line-sequential feed the way TEST-SET-1 does.
+       *> copy with:
+       *>
+       *>     COPY "eof-switch-style.cpy"
+       *>         REPLACING ==:SWITCH:== BY ==eof-switch==
+       *>                   ==:COND:==   BY ==input-file-eof==.
+       *>
+       *> :SWITCH: is the PIC X flag byte, :COND: is the 88-level
+       *> condition-name that tests it.
+
+       05 :SWITCH: pic x value 'N'.
+           88 :COND: value 'Y' false 'N'.
